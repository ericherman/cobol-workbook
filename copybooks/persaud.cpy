@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* PERSAUD.CPY
+000300*
+000400* AUDIT-TRAIL RECORD WRITTEN FOR EVERY ADD/CHANGE/DELETE APPLIED
+000500* TO PERSON-MASTER BY THE NIGHTLY UPDATE RUN.  HOLDS A BEFORE AND
+000600* AFTER IMAGE OF THE NAME FIELD SO A HISTORY INQUIRY CAN EXPLAIN
+000700* HOW A RECORD GOT TO ITS CURRENT VALUE.
+000800*
+000900* MODIFICATION HISTORY
+001000*     08/08/2026 RLM  INITIAL VERSION
+001100******************************************************************
+001200 01  AU-RECORD.
+001300     05  AU-ID                     PIC 9(10).
+001400     05  AU-OLD-NAME               PIC X(80).
+001500     05  AU-NEW-NAME               PIC X(80).
+001600     05  AU-CHANGE-TYPE            PIC X(01).
+001700         88  AU-TYPE-ADD               VALUE 'A'.
+001800         88  AU-TYPE-CHANGE            VALUE 'C'.
+001900         88  AU-TYPE-DELETE            VALUE 'D'.
+002000     05  AU-RUN-DATE               PIC 9(08).
+002100     05  AU-SEQ-NO                 PIC 9(08).
