@@ -0,0 +1,30 @@
+000100******************************************************************
+000200* PERSCHK.CPY
+000300*
+000400* CHECKPOINT RECORD FOR THE NIGHTLY MASTER-UPDATE RUN (PERSUPD).
+000500* ONE RECORD IS REWRITTEN EVERY N TRANSACTIONS SO A RESTARTED RUN
+000600* CAN SKIP FORWARD PAST ALREADY-APPLIED TRANSACTIONS AND PICK THE
+000700* ADD/CHANGE/DELETE/REJECT COUNTS AND ID SUMS BACK UP WHERE THEY
+000800* LEFT OFF, SO CONTROL TOTALS ON A RESTARTED RUN STILL COVER THE
+000900* WHOLE TRANSACTION FILE.
+001000*
+001100* MODIFICATION HISTORY
+001200*     08/08/2026 RLM  INITIAL VERSION
+001300*     08/08/2026 RLM  ADDED CK-ADD-ID-SUM/CK-DELETE-ID-SUM SO A
+001400*                     RESTART ALSO RESTORES THE ID-SUM RUNNING
+001500*                     TOTALS PERSRECN RECONCILES AGAINST.
+001550*     08/09/2026 RLM  ADDED CK-REJECT-COUNT -- THE REJECTS LINE
+001560*                     ON THE CONTROL TOTALS WAS COMING UP SHORT
+001570*                     ON A RESTARTED RUN BECAUSE THE REJECT
+001580*                     COUNT WASN'T BEING CARRIED IN THE
+001590*                     CHECKPOINT WITH THE OTHER COUNTERS.
+001600******************************************************************
+001700 01  CK-RECORD.
+001800     05  CK-LAST-SEQ-NO            PIC 9(08).
+001900     05  CK-RUN-DATE               PIC 9(08).
+002000     05  CK-ADD-COUNT              PIC 9(08).
+002100     05  CK-CHANGE-COUNT           PIC 9(08).
+002200     05  CK-DELETE-COUNT           PIC 9(08).
+002250     05  CK-REJECT-COUNT           PIC 9(08).
+002300     05  CK-ADD-ID-SUM             PIC 9(15).
+002400     05  CK-DELETE-ID-SUM          PIC 9(15).
