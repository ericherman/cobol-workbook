@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* PERSCTL.CPY
+000300*
+000400* ONE LINE OF THE CONTROL-TOTALS FILE WRITTEN BY PERSUPD AND READ
+000500* BACK BY PERSRECN WHEN IT RECONCILES A NIGHT'S RUN.  CT-LABEL IS
+000600* ONE OF ADDS/CHANGES/DELETES/REJECTS/ADDIDSUM/DELIDSUM.  THE
+000700* LAST TWO CARRY THE SUM OF THE PM-ID VALUES ADDED AND DELETED
+000800* SO PERSRECN CAN RECONCILE THE ID-SUM HASH AS WELL AS THE
+000900* RECORD COUNT -- CT-VALUE IS SIZED TO HOLD A SUM OF 10-DIGIT
+001000* IDS, NOT JUST A SMALL TRANSACTION COUNT.
+001100*
+001200* MODIFICATION HISTORY
+001300*     08/08/2026 RLM  INITIAL VERSION
+001400*     08/08/2026 RLM  WIDENED CT-VALUE TO PIC 9(15) AND ADDED
+001500*                     THE ADDIDSUM/DELIDSUM LABELS FOR THE
+001600*                     ID-SUM RECONCILIATION CHECK.
+001700******************************************************************
+001800 01  CT-LINE-DETAIL.
+001900     05  CT-LABEL                  PIC X(16).
+002000     05  CT-VALUE                  PIC 9(15).
+002100     05  FILLER                    PIC X(49).
