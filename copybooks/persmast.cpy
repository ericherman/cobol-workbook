@@ -0,0 +1,17 @@
+000100******************************************************************
+000200* PERSMAST.CPY
+000300*
+000400* PERSON-MASTER RECORD LAYOUT.  KEYED ON PM-ID.  SHARED BY EVERY
+000500* PROGRAM THAT READS OR MAINTAINS THE PERSON-MASTER FILE.
+000600*
+000700* MODIFICATION HISTORY
+000800*     08/08/2026 RLM  INITIAL VERSION
+000900******************************************************************
+001000 01  PM-RECORD.
+001100     05  PM-ID                     PIC 9(10).
+001200     05  PM-NAME                   PIC X(80).
+001300     05  PM-STATUS                 PIC X(01).
+001400         88  PM-STATUS-ACTIVE          VALUE 'A'.
+001500         88  PM-STATUS-DELETED         VALUE 'D'.
+001600     05  PM-LAST-UPDATED-DATE      PIC 9(08).
+001700     05  FILLER                    PIC X(10).
