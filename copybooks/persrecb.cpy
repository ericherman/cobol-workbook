@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* PERSRECB.CPY
+000300*
+000400* BEGINNING-OF-RUN SNAPSHOT WRITTEN BY PERSRECN (RUN MODE BEGIN)
+000500* AND READ BACK BY PERSRECN (RUN MODE END) TO PRODUCE THE
+000600* BALANCING REPORT FOR THE NIGHTLY UPDATE.
+000700*
+000800* MODIFICATION HISTORY
+000900*     08/08/2026 RLM  INITIAL VERSION
+001000******************************************************************
+001100 01  RB-RECORD.
+001200     05  RB-ACTIVE-COUNT           PIC 9(08).
+001300     05  RB-ID-SUM                 PIC 9(15).
+001400     05  RB-RUN-DATE               PIC 9(08).
+001500     05  FILLER                    PIC X(45).
