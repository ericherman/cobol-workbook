@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* PERSTRAN.CPY
+000300*
+000400* DAILY TRANSACTION RECORD LAYOUT FOR ADD/CHANGE/DELETE ACTIVITY
+000500* APPLIED AGAINST THE PERSON-MASTER FILE BY THE NIGHTLY UPDATE
+000600* RUN.  PT-SEQ-NO IS THE SEQUENCE NUMBER WITHIN THE TRANSACTION
+000700* FILE AND IS WHAT THE CHECKPOINT/RESTART LOGIC TRACKS.
+000800*
+000900* MODIFICATION HISTORY
+001000*     08/08/2026 RLM  INITIAL VERSION
+001050*     08/08/2026 RLM  ADDED PT-ID-X REDEFINES SO B100-VALIDATE-ID
+001060*                     CAN TEST THE INCOMING KEY FOR NUMERIC
+001070*                     CONTENT BEFORE TRUSTING IT AS PT-ID.
+001100******************************************************************
+001200 01  PT-RECORD.
+001300     05  PT-SEQ-NO                 PIC 9(08).
+001400     05  PT-TRANS-CODE             PIC X(01).
+001500         88  PT-ADD                    VALUE 'A'.
+001600         88  PT-CHANGE                 VALUE 'C'.
+001700         88  PT-DELETE                 VALUE 'D'.
+001800     05  PT-ID                     PIC 9(10).
+001810     05  PT-ID-X REDEFINES PT-ID  PIC X(10).
+001900     05  PT-NAME                   PIC X(80).
+002000     05  FILLER                    PIC X(09).
