@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* PERSXTR.CPY
+000300*
+000400* FIXED-FORMAT INTERFACE RECORD EXTRACTED FROM PERSON-MASTER FOR
+000500* THE DOWNSTREAM HR FEED.  THIS IS THE DOCUMENTED CONTRACT THE HR
+000600* SYSTEM CODES AGAINST -- DO NOT CHANGE FIELD POSITIONS OR
+000700* LENGTHS WITHOUT NOTIFYING HR.
+000800*
+000900* POSITIONS (1 RELATIVE):
+001000*     01-10   XR-ID            NUMERIC, ZERO-FILLED, RIGHT-JUST.
+001100*     11-90   XR-NAME          ALPHANUMERIC, SPACE-PADDED.
+001200*     91-91   XR-RECORD-TYPE   'P' = PERSON DETAIL RECORD.
+001300*
+001400* MODIFICATION HISTORY
+001500*     08/08/2026 RLM  INITIAL VERSION
+001600******************************************************************
+001700 01  XR-RECORD.
+001800     05  XR-ID                     PIC 9(10).
+001900     05  XR-NAME                   PIC X(80).
+002000     05  XR-RECORD-TYPE            PIC X(01).
+002100         88  XR-TYPE-PERSON            VALUE 'P'.
