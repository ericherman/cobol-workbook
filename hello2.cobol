@@ -1,15 +1,68 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO2.
-
-DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01 MY-NAME PIC A(80).
-   01 MY-ID PIC 9(10) VALUE 1.
-
-PROCEDURE DIVISION.
-   A000-FIRST-PARA.
-   DISPLAY 'hello, world'.
-   MOVE 'hello2' TO MY-NAME.
-   DISPLAY "MY-NAME: "MY-NAME.
-   DISPLAY "MY-ID: "MY-ID.
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLO2.
+000300 AUTHOR.        R MCALLISTER.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* HELLO2 READS A FIXED-BLOCK FILE OF ID/NAME PAIRS AND DISPLAYS
+001000* EACH RECORD IN TURN.  THIS IS THE FRONT DOOR TO THE PERSON
+001100* ROSTER -- IT DOES NOT MAINTAIN A MASTER FILE ITSELF, IT JUST
+001200* WALKS WHATEVER INPUT FILE IT IS HANDED.
+001300*
+001400* MODIFICATION HISTORY
+001500*     08/08/2026 RLM  REPLACED HARD-CODED MY-NAME/MY-ID WITH A
+001600*                     REAL INPUT FILE READ IN A LOOP.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT PERSON-IN ASSIGN TO PERSONIN
+002200         ORGANIZATION IS SEQUENTIAL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  PERSON-IN
+002600     RECORDING MODE IS F.
+002700 01  PI-RECORD.
+002800     05  PI-ID                     PIC 9(10).
+002900     05  PI-NAME                   PIC X(80).
+003000 WORKING-STORAGE SECTION.
+003100 77  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+003200     88  WS-EOF                        VALUE 'Y'.
+003300 01  MY-NAME                       PIC A(80).
+003400 01  MY-ID                         PIC 9(10).
+003500 PROCEDURE DIVISION.
+003600 0000-MAINLINE.
+003700     DISPLAY 'hello, world'.
+003800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003900     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+004000         UNTIL WS-EOF.
+004100     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+004200     PERFORM 9999-EXIT.
+004300 1000-INITIALIZE.
+004400     OPEN INPUT PERSON-IN.
+004500     PERFORM 2100-READ-PERSON-IN THRU 2100-EXIT.
+004600 1000-EXIT.
+004700     EXIT.
+004800 2000-PROCESS-FILE.
+004900     MOVE PI-NAME TO MY-NAME.
+005000     MOVE PI-ID TO MY-ID.
+005100     DISPLAY "MY-NAME: " MY-NAME.
+005200     DISPLAY "MY-ID: " MY-ID.
+005300     PERFORM 2100-READ-PERSON-IN THRU 2100-EXIT.
+005400 2000-EXIT.
+005500     EXIT.
+005600 2100-READ-PERSON-IN.
+005700     READ PERSON-IN
+005800         AT END
+005900             SET WS-EOF TO TRUE
+006000     END-READ.
+006100 2100-EXIT.
+006200     EXIT.
+006300 3000-TERMINATE.
+006400     CLOSE PERSON-IN.
+006500 3000-EXIT.
+006600     EXIT.
+006700 9999-EXIT.
+006800     STOP RUN.
