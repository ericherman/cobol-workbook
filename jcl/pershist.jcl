@@ -0,0 +1,21 @@
+//PERSHIST JOB (ACCTNO),'PERSON HISTORY INQUIRY',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PERSHIST - RUN ON DEMAND, NOT PART OF PERSNITE.  PRINTS THE
+//* AUDIT-TRAIL HISTORY (ADDS/CHANGES/DELETES WITH BEFORE/AFTER NAME
+//* IMAGES) FOR A SINGLE MY-ID, READ FROM A 10-DIGIT SYSIN CONTROL
+//* CARD.  REPLACE THE CARD BELOW WITH THE ID TO LOOK UP BEFORE
+//* SUBMITTING.
+//*
+//* MODIFICATION HISTORY
+//*     08/09/2026 RLM  INITIAL VERSION.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PERSHIST
+//STEPLIB  DD   DSN=PROD.PERSON.LOADLIB,DISP=SHR
+//PERSAUDT DD   DSN=PROD.PERSON.AUDITLOG,DISP=SHR
+//PERSHSTR DD   SYSOUT=*
+//SYSIN    DD   *
+0000000001
+/*
+//SYSOUT   DD   SYSOUT=*
+//
