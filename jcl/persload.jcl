@@ -0,0 +1,79 @@
+//PERSLOAD JOB (ACCTNO),'PERSON MASTER LOAD',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PERSLOAD - ONE-TIME SETUP JOB.  RUN ONCE, BEFORE THE FIRST
+//* EVER EXECUTION OF PERSNITE, TO PROVISION THE PERMANENT DATA
+//* SETS PERSNITE.JCL ASSUMES ALREADY EXIST (PERSON-MASTER, THE
+//* RECONCILIATION SNAPSHOT, AND THE CONTROL TOTALS DATA SET), AND
+//* TO LOAD THE INITIAL ROSTER INTO PERSON-MASTER.  RE-RUNNING THIS
+//* JOB AGAINST AN ALREADY-LOADED MASTER IS NOT SUPPORTED -- USE A
+//* TRANSACTION FILE AND PERSNITE FOR ONGOING MAINTENANCE INSTEAD.
+//*
+//* STEP010  DEFINES THE PROD.PERSON.MASTER VSAM KSDS, KEYED ON THE
+//*          10-DIGIT PM-ID (SEE COPYBOOKS/PERSMAST.CPY).
+//* STEP020  PRE-ALLOCATES THE PERMANENT SEQUENTIAL DATA SETS
+//*          PERSNITE.JCL OPENS WITH DISP=OLD/SHR OR A PLAIN DISP=MOD
+//*          WITH NO SPACE PARAMETERS (SO THEY CANNOT SELF-CREATE ON
+//*          FIRST USE): THE RECONCILIATION SNAPSHOT (PROD.PERSON.
+//*          RECSNAP, SEE COPYBOOKS/PERSRECB.CPY), THE CONTROL TOTALS
+//*          DATA SET (PROD.PERSON.CTLTOT, SEE COPYBOOKS/PERSCTL.CPY),
+//*          THE RESTART CHECKPOINT (PROD.PERSON.CHECKPOINT, SEE
+//*          COPYBOOKS/PERSCHK.CPY), THE EXCEPTIONS REPORT
+//*          (PROD.PERSON.EXCEPTIONS, 80-BYTE LINES LIKE PERSRPT'S
+//*          PRINT LINE), AND THE AUDIT TRAIL (PROD.PERSON.AUDITLOG,
+//*          SEE COPYBOOKS/PERSAUD.CPY).  ALL FIVE ARE CREATED EMPTY;
+//*          EACH IS OPENED OUTPUT OR EXTEND AND WRITTEN FRESH THE
+//*          FIRST TIME PERSNITE RUNS.
+//* STEP030  RUNS PERSLOAD, THE COBOL PROGRAM, TO BUILD THE INITIAL
+//*          PERSON-MASTER CONTENTS FROM A SEQUENTIAL LOAD FILE OF
+//*          ID/NAME PAIRS (SEE DATA/PERSLOAD.TXT FOR THE SAMPLE
+//*          LOAD FILE THIS JOB SHIPS WITH).
+//*
+//* MODIFICATION HISTORY
+//*     08/09/2026 RLM  INITIAL VERSION.
+//*     08/09/2026 RLM  STEP020 NOW ALSO PRE-ALLOCATES
+//*                     PROD.PERSON.CHECKPOINT, PROD.PERSON.EXCEPTIONS,
+//*                     AND PROD.PERSON.AUDITLOG.  PERSNITE.JCL'S
+//*                     STEP010 OPENS ALL THREE WITH A DISPOSITION THAT
+//*                     REQUIRES THEM TO ALREADY EXIST (PERSCHKP IS
+//*                     DISP=SHR; PERSEXC/PERSAUDT ARE PLAIN DISP=MOD
+//*                     WITH NO SPACE TO SELF-CREATE), SO A FRESH
+//*                     INSTALL THAT RAN ONLY THE ORIGINAL STEP020
+//*                     ABENDED STEP010 AT DD-ALLOCATION.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.PERSON.MASTER) -
+        INDEXED                           -
+        KEYS(10 0)                        -
+        RECORDSIZE(109 109)               -
+        RECORDS(10000 5000)               -
+        FREESPACE(10 10))                 -
+    DATA (NAME(PROD.PERSON.MASTER.DATA))  -
+    INDEX (NAME(PROD.PERSON.MASTER.INDEX))
+/*
+//*
+//STEP020  EXEC PGM=IEFBR14
+//RECSNAP  DD   DSN=PROD.PERSON.RECSNAP,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=76,BLKSIZE=0)
+//CTLTOT   DD   DSN=PROD.PERSON.CTLTOT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPOINT DD   DSN=PROD.PERSON.CHECKPOINT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//EXCPTNS  DD   DSN=PROD.PERSON.EXCEPTIONS,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.PERSON.AUDITLOG,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=187,BLKSIZE=0)
+//*
+//STEP030  EXEC PGM=PERSLOAD,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.PERSON.LOADLIB,DISP=SHR
+//PERSLOAD DD   DSN=PROD.PERSON.LOADFILE,DISP=SHR
+//PERSMAST DD   DSN=PROD.PERSON.MASTER,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//
