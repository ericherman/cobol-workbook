@@ -0,0 +1,129 @@
+//PERSNITE JOB (ACCTNO),'PERSON NIGHTLY UPDATE',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PERSNITE - NIGHTLY BATCH DRIVER FOR THE PERSON-MASTER UPDATE.
+//*
+//* STEP005  RUNS PERSRECN IN BEGIN MODE, SNAPSHOTTING THE ACTIVE
+//*          RECORD COUNT AND ID SUM ON PERSON-MASTER BEFORE ANY
+//*          TRANSACTIONS ARE APPLIED.  THE SNAPSHOT IS WRITTEN TO A
+//*          PERMANENT DATA SET (NOT A JOB-STEP TEMP DATA SET) SO
+//*          STEP015'S DD ALLOCATION DOES NOT FAIL WHEN STEP005 IS
+//*          BYPASSED OR ABENDS.
+//* STEP010  RUNS PERSUPD, APPLYING THE DAY'S TRANSACTION FILE
+//*          (ADD/CHANGE/DELETE) AGAINST PERSON-MASTER AND WRITING
+//*          CONTROL TOTALS TO A SMALL SEQUENTIAL FILE.
+//* STEP015  RUNS PERSRECN IN END MODE, RESCANNING PERSON-MASTER AND
+//*          COMPARING BEGINNING COUNT + ADDS - DELETES AGAINST THE
+//*          ACTUAL ENDING COUNT SO A BAD RUN IS CAUGHT THE SAME
+//*          MORNING.
+//* STEP020  COPIES THE CONTROL TOTALS TO SYSOUT SO THE OPERATOR
+//*          CAN SEE THE NIGHT'S ADD/CHANGE/DELETE COUNTS WITHOUT
+//*          HAVING TO GO LOOK AT THE DATA SET.
+//* STEP025  RUNS PERSEXT, RE-EXTRACTING THE UPDATED PERSON-MASTER
+//*          INTO THE FIXED-FORMAT INTERFACE FILE FOR THE DOWNSTREAM
+//*          HR FEED.
+//* STEP030  RUNS PERSRPT, PRINTING THE FORMATTED PERSON ROSTER AGAINST
+//*          THE FRESHLY UPDATED MASTER SO IT GOES OUT AS TONIGHT'S
+//*          END-OF-DAY DELIVERABLE.
+//*
+//* STEP010 ALSO WRITES EVERY ADD/CHANGE/DELETE IT APPLIES TO THE
+//* PERSAUDT AUDIT TRAIL.  PERSHIST (RUN ON DEMAND -- SEE PERSHIST.JCL,
+//* NOT PART OF THIS JOB) READS THAT TRAIL BACK FOR A SINGLE MY-ID.
+//* PERSQC (SEE PERSQC.JCL, ALSO RUN ON DEMAND) PRINTS THE MY-NAME
+//* DATA-QUALITY REPORT.
+//*
+//* PERSON-MASTER AND THE PERMANENT SUPPORT DATA SETS THIS JOB OPENS
+//* WITH DISP=OLD/SHR OR A SPACE-LESS DISP=MOD (PERSRECB, PERSCTL,
+//* PERSCHKP, PERSEXC, PERSAUDT) ARE ALL PROVISIONED ONE TIME BY
+//* PERSLOAD.JCL BEFORE THIS JOB EVER RUNS -- SEE THAT MEMBER.
+//*
+//* MODIFICATION HISTORY
+//*     08/08/2026 RLM  INITIAL VERSION
+//*     08/08/2026 RLM  ADDED STEP005/STEP015 RECONCILIATION AROUND
+//*                     THE UPDATE STEP.
+//*     08/08/2026 RLM  ADDED STEP025 HR EXTRACT REFRESH.
+//*     08/08/2026 RLM  ADDED THE PERSAUDT AUDIT LOG DD TO STEP010.
+//*     08/09/2026 RLM  PERSRECB IS NOW A PERMANENT DATA SET INSTEAD
+//*                     OF A JOB-STEP TEMP DATA SET, SO A FAILED OR
+//*                     BYPASSED STEP005 DOES NOT TAKE DOWN STEP015 AT
+//*                     DD-ALLOCATION TIME.  PERSEXC IS NOW A PERMANENT
+//*                     DATA SET OPENED EXTEND BY PERSUPD (RATHER THAN
+//*                     SYSOUT) SO EXCEPTION DETAIL WRITTEN BEFORE A
+//*                     RESTART IS NOT LOST.
+//*     08/09/2026 RLM  PERSCTL IS NOW A PERMANENT DATA SET
+//*                     (PROD.PERSON.CTLTOT) INSTEAD OF A &&CTLTOT
+//*                     JOB-STEP TEMP DATA SET, FOR THE SAME REASON
+//*                     PERSRECB WAS CHANGED -- A FAILED OR BYPASSED
+//*                     STEP005 LEFT STEP010 BYPASSED TOO (COND TREATS
+//*                     A BYPASSED STEP'S RC AS ZERO), SO THE &&CTLTOT
+//*                     ALLOCATION IN STEP010 NEVER HAPPENED AND
+//*                     STEP015 FAILED AT DD-ALLOCATION REFERENCING IT.
+//*                     PERSXTRO NOW USES DISP=(MOD,CATLG,CATLG)
+//*                     INSTEAD OF (NEW,CATLG,KEEP) SINCE STEP025 RUNS
+//*                     EVERY NIGHT AND (NEW,...) ONLY WORKS THE FIRST
+//*                     TIME BEFORE THE DATA SET EXISTS.  PERSON-MASTER,
+//*                     PERSRECB, AND PERSCTL ARE NOW PROVISIONED BY A
+//*                     NEW ONE-TIME JOB, PERSLOAD.JCL, WHICH ALSO RUNS
+//*                     PERSLOAD TO STAND UP THE INITIAL MASTER FILE.
+//*     08/09/2026 RLM  PERSLOAD.JCL NOW ALSO PRE-ALLOCATES PERSCHKP,
+//*                     PERSEXC, AND PERSAUDT (STEP010 OPENED ALL
+//*                     THREE WITH A DISPOSITION THAT REQUIRED THEM TO
+//*                     ALREADY EXIST, SO A FRESH INSTALL ABENDED
+//*                     STEP010 AT DD-ALLOCATION).  ADDED STEP030,
+//*                     RUNNING PERSRPT SO THE ROSTER ACTUALLY GOES OUT
+//*                     EVERY NIGHT INSTEAD OF SITTING UNSCHEDULED.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=PERSRECN
+//STEPLIB  DD   DSN=PROD.PERSON.LOADLIB,DISP=SHR
+//PERSMAST DD   DSN=PROD.PERSON.MASTER,DISP=SHR
+//PERSRECB DD   DSN=PROD.PERSON.RECSNAP,DISP=OLD
+//SYSIN    DD   *
+BEGIN
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=PERSUPD,COND=(0,NE,STEP005)
+//STEPLIB  DD   DSN=PROD.PERSON.LOADLIB,DISP=SHR
+//PERSTRAN DD   DSN=PROD.PERSON.TRANS.DAILY,DISP=SHR
+//PERSMAST DD   DSN=PROD.PERSON.MASTER,DISP=SHR
+//PERSCTL  DD   DSN=PROD.PERSON.CTLTOT,DISP=OLD
+//PERSEXC  DD   DSN=PROD.PERSON.EXCEPTIONS,DISP=MOD
+//PERSCHKP DD   DSN=PROD.PERSON.CHECKPOINT,DISP=SHR
+//PERSAUDT DD   DSN=PROD.PERSON.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP015  EXEC PGM=PERSRECN,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.PERSON.LOADLIB,DISP=SHR
+//PERSMAST DD   DSN=PROD.PERSON.MASTER,DISP=SHR
+//PERSRECB DD   DSN=PROD.PERSON.RECSNAP,DISP=SHR
+//PERSCTL  DD   DSN=PROD.PERSON.CTLTOT,DISP=SHR
+//PERSRECR DD   SYSOUT=*
+//SYSIN    DD   *
+END
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP015)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.PERSON.CTLTOT,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//*
+//STEP025  EXEC PGM=PERSEXT,COND=(0,NE,STEP015)
+//STEPLIB  DD   DSN=PROD.PERSON.LOADLIB,DISP=SHR
+//PERSMAST DD   DSN=PROD.PERSON.MASTER,DISP=SHR
+//PERSXTRO DD   DSN=PROD.PERSON.HRFEED,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=91,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PERSRPT,COND=(0,NE,STEP015)
+//STEPLIB  DD   DSN=PROD.PERSON.LOADLIB,DISP=SHR
+//PERSMAST DD   DSN=PROD.PERSON.MASTER,DISP=SHR
+//PERSRPTO DD   SYSOUT=*
+//SYSIN    DD   *
+55
+/*
+//SYSOUT   DD   SYSOUT=*
+//
+
