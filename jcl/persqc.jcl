@@ -0,0 +1,17 @@
+//PERSQC   JOB (ACCTNO),'PERSON NAME QUALITY RPT',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PERSQC - RUN ON DEMAND, NOT PART OF PERSNITE.  PRINTS THE
+//* MY-NAME DATA-QUALITY REPORT (PERSQC) AGAINST THE CURRENT
+//* PERSON-MASTER, FLAGGING NAMES THAT ARE BLANK, ALL-NUMERIC, OR
+//* CONTAIN NO VOWELS.
+//*
+//* MODIFICATION HISTORY
+//*     08/09/2026 RLM  INITIAL VERSION.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PERSQC
+//STEPLIB  DD   DSN=PROD.PERSON.LOADLIB,DISP=SHR
+//PERSMAST DD   DSN=PROD.PERSON.MASTER,DISP=SHR
+//PERSQCR  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
