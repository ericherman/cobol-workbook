@@ -0,0 +1,86 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PERSEXT.
+000300 AUTHOR.        R MCALLISTER.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* PERSEXT EXTRACTS PERSON-MASTER INTO THE FIXED-FORMAT INTERFACE
+001000* FILE DOCUMENTED IN COPYBOOKS/PERSXTR.CPY FOR THE DOWNSTREAM HR
+001100* FEED.  ONLY ACTIVE RECORDS (PM-STATUS-ACTIVE) ARE EXTRACTED --
+001200* A DELETED PERSON SHOULD DROP OFF THE HR FEED, NOT APPEAR ON IT
+001300* WITH STALE DATA.
+001400*
+001500* MODIFICATION HISTORY
+001600*     08/08/2026 RLM  INITIAL VERSION
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT PERSON-MASTER ASSIGN TO PERSMAST
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS PM-ID
+002500         FILE STATUS IS WS-PM-STATUS.
+002600     SELECT HR-EXTRACT ASSIGN TO PERSXTRO
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  PERSON-MASTER.
+003100     COPY "persmast.cpy".
+003200 FD  HR-EXTRACT
+003300     RECORDING MODE IS F.
+003400     COPY "persxtr.cpy".
+003500 WORKING-STORAGE SECTION.
+003600 77  WS-PM-STATUS                  PIC X(02).
+003700 77  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+003800     88  WS-EOF                        VALUE 'Y'.
+003900 77  WS-EXTRACT-COUNT              PIC 9(08) VALUE ZERO.
+004000 PROCEDURE DIVISION.
+004100 0000-MAINLINE.
+004200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004300     PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+004400         UNTIL WS-EOF.
+004500     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+004600     PERFORM 9999-EXIT.
+004700 1000-INITIALIZE.
+004800     OPEN INPUT PERSON-MASTER.
+004900     OPEN OUTPUT HR-EXTRACT.
+005000     PERFORM 2100-READ-PERSON-MASTER THRU 2100-EXIT.
+005100 1000-EXIT.
+005200     EXIT.
+005300 2000-PROCESS-MASTER.
+005400     IF PM-STATUS-ACTIVE
+005500         PERFORM F100-WRITE-EXTRACT THRU F100-EXIT
+005600     END-IF.
+005700     PERFORM 2100-READ-PERSON-MASTER THRU 2100-EXIT.
+005800 2000-EXIT.
+005900     EXIT.
+006000 2100-READ-PERSON-MASTER.
+006100     READ PERSON-MASTER NEXT RECORD
+006200         AT END
+006300             SET WS-EOF TO TRUE
+006400     END-READ.
+006500 2100-EXIT.
+006600     EXIT.
+006700******************************************************************
+006800* F100-WRITE-EXTRACT MOVES ONE PERSON-MASTER RECORD INTO THE HR
+006900* INTERFACE LAYOUT AND WRITES IT.
+007000******************************************************************
+007100 F100-WRITE-EXTRACT.
+007200     MOVE PM-ID TO XR-ID.
+007300     MOVE PM-NAME TO XR-NAME.
+007400     SET XR-TYPE-PERSON TO TRUE.
+007500     WRITE XR-RECORD.
+007600     ADD 1 TO WS-EXTRACT-COUNT.
+007700 F100-EXIT.
+007800     EXIT.
+007900 3000-TERMINATE.
+008000     CLOSE PERSON-MASTER.
+008100     CLOSE HR-EXTRACT.
+008200     DISPLAY "PERSEXT: " WS-EXTRACT-COUNT " RECORDS EXTRACTED".
+008300 3000-EXIT.
+008400     EXIT.
+008500 9999-EXIT.
+008600     STOP RUN.
