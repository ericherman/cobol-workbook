@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PERSHIST.
+000300 AUTHOR.        R MCALLISTER.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* PERSHIST PRINTS THE CHANGE HISTORY FOR ONE MY-ID FROM THE
+001000* PERSAUDT AUDIT TRAIL WRITTEN BY PERSUPD.  THE TARGET ID IS
+001100* SUPPLIED ON A SYSIN CONTROL CARD.  THE AUDIT LOG IS READ
+001200* SEQUENTIALLY END TO END AND EVERY MATCHING RECORD IS LISTED IN
+001300* THE ORDER IT WAS WRITTEN, OLDEST FIRST, SHOWING THE CHANGE
+001400* TYPE, THE BEFORE AND AFTER NAME, AND THE RUN DATE.
+001500*
+001600* MODIFICATION HISTORY
+001700*     08/08/2026 RLM  INITIAL VERSION
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CONTROL-CARD ASSIGN TO SYSIN
+002300         ORGANIZATION IS SEQUENTIAL.
+002400     SELECT AUDIT-LOG ASSIGN TO PERSAUDT
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT HISTORY-RPT ASSIGN TO PERSHSTR
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  CONTROL-CARD
+003100     RECORDING MODE IS F.
+003200 01  CC-RECORD                     PIC X(10).
+003300 FD  AUDIT-LOG
+003400     RECORDING MODE IS F.
+003500     COPY "persaud.cpy".
+003600 FD  HISTORY-RPT
+003700     RECORDING MODE IS F.
+003800 01  HR-LINE                       PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000 77  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+004100     88  WS-EOF                        VALUE 'Y'.
+004200 77  WS-TARGET-ID                  PIC 9(10).
+004300 77  WS-MATCH-COUNT                PIC 9(08) VALUE ZERO.
+004400 01  WS-TITLE-LINE.
+004500     05  FILLER                    PIC X(18)
+004600                                   VALUE "CHANGE HISTORY FOR".
+004700     05  FILLER                    PIC X(01) VALUE SPACES.
+004800     05  WS-TITLE-ID                PIC 9(10).
+004900     05  FILLER                    PIC X(51) VALUE SPACES.
+005000 01  WS-DETAIL-LINE.
+005100     05  WS-DTL-TYPE               PIC X(09).
+005200     05  FILLER                    PIC X(01) VALUE SPACES.
+005300     05  WS-DTL-OLD-NAME           PIC X(20).
+005400     05  FILLER                    PIC X(01) VALUE SPACES.
+005500     05  FILLER                    PIC X(02) VALUE "->".
+005600     05  FILLER                    PIC X(01) VALUE SPACES.
+005700     05  WS-DTL-NEW-NAME           PIC X(20).
+005800     05  FILLER                    PIC X(01) VALUE SPACES.
+005900     05  WS-DTL-DATE               PIC 9(08).
+006000     05  FILLER                    PIC X(17) VALUE SPACES.
+006100 01  WS-NONE-LINE                  PIC X(80)
+006200                                   VALUE "NO HISTORY FOUND".
+006300 01  WS-TOTAL-LINE.
+006400     05  FILLER                    PIC X(16)
+006500                                   VALUE "TOTAL CHANGES ".
+006600     05  WS-TOTAL-COUNT            PIC ZZZZZZZ9.
+006700     05  FILLER                    PIC X(56) VALUE SPACES.
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007100     PERFORM 2000-PROCESS-AUDIT-LOG THRU 2000-EXIT
+007200         UNTIL WS-EOF.
+007300     PERFORM H300-PRINT-TOTALS THRU H300-EXIT.
+007400     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+007500     PERFORM 9999-EXIT.
+007600 1000-INITIALIZE.
+007700     OPEN INPUT CONTROL-CARD.
+007800     READ CONTROL-CARD
+007900         AT END
+008000             MOVE ZERO TO CC-RECORD
+008100     END-READ.
+008200     MOVE CC-RECORD TO WS-TARGET-ID.
+008300     CLOSE CONTROL-CARD.
+008400     OPEN INPUT AUDIT-LOG.
+008500     OPEN OUTPUT HISTORY-RPT.
+008600     MOVE WS-TARGET-ID TO WS-TITLE-ID.
+008700     MOVE WS-TITLE-LINE TO HR-LINE.
+008800     WRITE HR-LINE.
+008900     PERFORM 2100-READ-AUDIT-LOG THRU 2100-EXIT.
+009000 1000-EXIT.
+009100     EXIT.
+009200 2000-PROCESS-AUDIT-LOG.
+009300     IF AU-ID = WS-TARGET-ID
+009400         PERFORM H200-PRINT-DETAIL THRU H200-EXIT
+009500     END-IF.
+009600     PERFORM 2100-READ-AUDIT-LOG THRU 2100-EXIT.
+009700 2000-EXIT.
+009800     EXIT.
+009900 2100-READ-AUDIT-LOG.
+010000     READ AUDIT-LOG
+010100         AT END
+010200             SET WS-EOF TO TRUE
+010300     END-READ.
+010400 2100-EXIT.
+010500     EXIT.
+010600******************************************************************
+010700* H200-PRINT-DETAIL FORMATS AND WRITES ONE AUDIT LOG ENTRY FOR
+010800* THE TARGET ID.
+010900******************************************************************
+011000 H200-PRINT-DETAIL.
+011100     EVALUATE TRUE
+011200         WHEN AU-TYPE-ADD
+011300             MOVE "ADD" TO WS-DTL-TYPE
+011400         WHEN AU-TYPE-CHANGE
+011500             MOVE "CHANGE" TO WS-DTL-TYPE
+011600         WHEN AU-TYPE-DELETE
+011700             MOVE "DELETE" TO WS-DTL-TYPE
+011800         WHEN OTHER
+011900             MOVE "UNKNOWN" TO WS-DTL-TYPE
+012000     END-EVALUATE.
+012100     MOVE AU-OLD-NAME TO WS-DTL-OLD-NAME.
+012200     MOVE AU-NEW-NAME TO WS-DTL-NEW-NAME.
+012300     MOVE AU-RUN-DATE TO WS-DTL-DATE.
+012400     MOVE WS-DETAIL-LINE TO HR-LINE.
+012500     WRITE HR-LINE.
+012600     ADD 1 TO WS-MATCH-COUNT.
+012700 H200-EXIT.
+012800     EXIT.
+012900******************************************************************
+013000* H300-PRINT-TOTALS WRITES THE FINAL COUNT LINE, OR A "NO HISTORY
+013100* FOUND" LINE WHEN THE TARGET ID NEVER MATCHED.
+013200******************************************************************
+013300 H300-PRINT-TOTALS.
+013400     IF WS-MATCH-COUNT = ZERO
+013500         WRITE HR-LINE FROM WS-NONE-LINE
+013600     ELSE
+013700         MOVE WS-MATCH-COUNT TO WS-TOTAL-COUNT
+013800         MOVE WS-TOTAL-LINE TO HR-LINE
+013900         WRITE HR-LINE
+014000     END-IF.
+014100 H300-EXIT.
+014200     EXIT.
+014300 3000-TERMINATE.
+014400     CLOSE AUDIT-LOG.
+014500     CLOSE HISTORY-RPT.
+014600 3000-EXIT.
+014700     EXIT.
+014800 9999-EXIT.
+014900     STOP RUN.
