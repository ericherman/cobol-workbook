@@ -0,0 +1,95 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PERSLOAD.
+000300 AUTHOR.        R MCALLISTER.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* PERSLOAD BUILDS THE PERSON-MASTER INDEXED FILE FROM A SEQUENTIAL
+001000* LOAD FILE OF ID/NAME PAIRS.  RUN ONCE TO STAND UP A NEW MASTER
+001100* FILE, OR ANY TIME A FULL RELOAD IS NEEDED.  EVERY RECORD LOADED
+001200* IS MARKED ACTIVE AND STAMPED WITH TODAY'S DATE.
+001300*
+001400* MODIFICATION HISTORY
+001500*     08/08/2026 RLM  INITIAL VERSION
+001550*     08/09/2026 RLM  2000-LOAD-MASTER NOW MOVES SPACES TO THE
+001560*                     WHOLE OF PM-RECORD BEFORE POPULATING IT, SO
+001570*                     THE FILLER BYTES WRITTEN TO A NEW MASTER
+001580*                     RECORD ARE ALWAYS SPACES INSTEAD OF WHATEVER
+001590*                     CONTENT HAPPENED TO BE LEFT IN THE RECORD
+001595*                     AREA.
+001600******************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT PERSON-LOAD ASSIGN TO PERSLOAD
+002100         ORGANIZATION IS SEQUENTIAL.
+002200     SELECT PERSON-MASTER ASSIGN TO PERSMAST
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS SEQUENTIAL
+002500         RECORD KEY IS PM-ID
+002600         FILE STATUS IS WS-PM-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  PERSON-LOAD
+003000     RECORDING MODE IS F.
+003100 01  PL-RECORD.
+003200     05  PL-ID                     PIC 9(10).
+003300     05  PL-NAME                   PIC X(80).
+003400 FD  PERSON-MASTER.
+003500     COPY "persmast.cpy".
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-PM-STATUS                  PIC X(02).
+003800 77  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+003900     88  WS-EOF                        VALUE 'Y'.
+004000 77  WS-LOAD-COUNT                 PIC 9(08) VALUE ZERO.
+004100 01  WS-TODAY                      PIC 9(08).
+004200 01  WS-CURRENT-DATE.
+004300     05  WS-CURRENT-YEAR           PIC 9(04).
+004400     05  WS-CURRENT-MONTH          PIC 9(02).
+004500     05  WS-CURRENT-DAY            PIC 9(02).
+004600 PROCEDURE DIVISION.
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004900     PERFORM 2000-LOAD-MASTER THRU 2000-EXIT
+005000         UNTIL WS-EOF.
+005100     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+005200     PERFORM 9999-EXIT.
+005300 1000-INITIALIZE.
+005400     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005500     MOVE WS-CURRENT-DATE TO WS-TODAY.
+005600     OPEN INPUT PERSON-LOAD.
+005700     OPEN OUTPUT PERSON-MASTER.
+005800     PERFORM 2100-READ-PERSON-LOAD THRU 2100-EXIT.
+005900 1000-EXIT.
+006000     EXIT.
+006100 2000-LOAD-MASTER.
+006150     MOVE SPACES TO PM-RECORD.
+006200     MOVE PL-ID TO PM-ID.
+006300     MOVE PL-NAME TO PM-NAME.
+006400     SET PM-STATUS-ACTIVE TO TRUE.
+006500     MOVE WS-TODAY TO PM-LAST-UPDATED-DATE.
+006700     WRITE PM-RECORD
+006800         INVALID KEY
+006900             DISPLAY "PERSLOAD: DUPLICATE ID " PL-ID " SKIPPED"
+007000     END-WRITE.
+007100     ADD 1 TO WS-LOAD-COUNT.
+007200     PERFORM 2100-READ-PERSON-LOAD THRU 2100-EXIT.
+007300 2000-EXIT.
+007400     EXIT.
+007500 2100-READ-PERSON-LOAD.
+007600     READ PERSON-LOAD
+007700         AT END
+007800             SET WS-EOF TO TRUE
+007900     END-READ.
+008000 2100-EXIT.
+008100     EXIT.
+008200 3000-TERMINATE.
+008300     CLOSE PERSON-LOAD.
+008400     CLOSE PERSON-MASTER.
+008500     DISPLAY "PERSLOAD: RECORDS LOADED " WS-LOAD-COUNT.
+008600 3000-EXIT.
+008700     EXIT.
+008800 9999-EXIT.
+008900     STOP RUN.
