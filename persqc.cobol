@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PERSQC.
+000300 AUTHOR.        R MCALLISTER.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* PERSQC READS PERSON-MASTER IN KEY SEQUENCE AND LISTS EVERY
+001000* RECORD WHOSE PM-NAME LOOKS LIKE BAD DATA: ALL SPACES, SHORTER
+001100* THAN THE MINIMUM TRIMMED LENGTH, OR WITH NO ALPHABETIC CONTENT
+001200* AT ALL (PUNCTUATION/DIGITS ONLY).  OUTPUT GOES TO PERSQCR FOR
+001300* THE DATA-ENTRY TEAM TO WORK FROM.
+001400*
+001500* MODIFICATION HISTORY
+001600*     08/08/2026 RLM  INITIAL VERSION
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT PERSON-MASTER ASSIGN TO PERSMAST
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS PM-ID
+002500         FILE STATUS IS WS-PM-STATUS.
+002600     SELECT QC-REPORT ASSIGN TO PERSQCR
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  PERSON-MASTER.
+003100     COPY "persmast.cpy".
+003200 FD  QC-REPORT
+003300     RECORDING MODE IS F.
+003400 01  QC-LINE                       PIC X(80).
+003500 WORKING-STORAGE SECTION.
+003600 77  WS-PM-STATUS                  PIC X(02).
+003700 77  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+003800     88  WS-EOF                        VALUE 'Y'.
+003900 77  WS-FLAGGED-COUNT              PIC 9(08) VALUE ZERO.
+004000 77  WS-I                          PIC 9(02) COMP.
+004100 77  WS-NONSPACE-COUNT             PIC 9(02) VALUE ZERO.
+004200 77  WS-MIN-NAME-LEN               PIC 9(02) VALUE 02.
+004300 77  WS-ALPHA-SW                   PIC X(01).
+004400     88  WS-HAS-ALPHA                  VALUE 'Y'.
+004500     88  WS-NO-ALPHA                   VALUE 'N'.
+004600 01  WS-NAME-WORK                  PIC X(80).
+004700 01  WS-NAME-TABLE REDEFINES WS-NAME-WORK.
+004800     05  WS-NAME-CHAR OCCURS 80 TIMES
+004900                                   PIC X(01).
+005000 01  WS-QC-LINE-DETAIL.
+005100     05  WS-QC-ID                  PIC 9(10).
+005200     05  FILLER                    PIC X(02) VALUE SPACES.
+005300     05  WS-QC-NAME                PIC X(40).
+005400     05  FILLER                    PIC X(02) VALUE SPACES.
+005500     05  WS-QC-REASON              PIC X(24).
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+006000         UNTIL WS-EOF.
+006100     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+006200     PERFORM 9999-EXIT.
+006300 1000-INITIALIZE.
+006400     OPEN INPUT PERSON-MASTER.
+006500     OPEN OUTPUT QC-REPORT.
+006600     PERFORM 2100-READ-PERSON-MASTER THRU 2100-EXIT.
+006700 1000-EXIT.
+006800     EXIT.
+006900 2000-PROCESS-MASTER.
+007000     IF PM-STATUS-ACTIVE
+007100         PERFORM C100-CHECK-NAME THRU C100-EXIT
+007200     END-IF.
+007300     PERFORM 2100-READ-PERSON-MASTER THRU 2100-EXIT.
+007400 2000-EXIT.
+007500     EXIT.
+007600 2100-READ-PERSON-MASTER.
+007700     READ PERSON-MASTER NEXT RECORD
+007800         AT END
+007900             SET WS-EOF TO TRUE
+008000     END-READ.
+008100 2100-EXIT.
+008200     EXIT.
+008300******************************************************************
+008400* C100-CHECK-NAME SCANS PM-NAME FOR THE QUALITY PROBLEMS THIS
+008500* REPORT IS LOOKING FOR AND WRITES ONE LINE PER BAD RECORD.
+008600******************************************************************
+008700 C100-CHECK-NAME.
+008800     MOVE PM-NAME TO WS-NAME-WORK.
+008900     MOVE ZERO TO WS-NONSPACE-COUNT.
+009000     SET WS-NO-ALPHA TO TRUE.
+009100     PERFORM C200-SCAN-CHAR THRU C200-EXIT
+009200         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 80.
+009300     EVALUATE TRUE
+009400         WHEN PM-NAME = SPACES
+009500             MOVE "BLANK NAME" TO WS-QC-REASON
+009600             PERFORM C300-WRITE-QC-LINE THRU C300-EXIT
+009700         WHEN WS-NONSPACE-COUNT < WS-MIN-NAME-LEN
+009800             MOVE "NAME TOO SHORT" TO WS-QC-REASON
+009900             PERFORM C300-WRITE-QC-LINE THRU C300-EXIT
+010000         WHEN WS-NO-ALPHA
+010100             MOVE "NO ALPHABETIC CONTENT" TO WS-QC-REASON
+010200             PERFORM C300-WRITE-QC-LINE THRU C300-EXIT
+010300         WHEN OTHER
+010400             CONTINUE
+010500     END-EVALUATE.
+010600 C100-EXIT.
+010700     EXIT.
+010800 C200-SCAN-CHAR.
+010900     IF WS-NAME-CHAR (WS-I) NOT = SPACE
+011000         ADD 1 TO WS-NONSPACE-COUNT
+011100     END-IF.
+011200     IF WS-NAME-CHAR (WS-I) IS ALPHABETIC
+011300         SET WS-HAS-ALPHA TO TRUE
+011400     END-IF.
+011500 C200-EXIT.
+011600     EXIT.
+011700 C300-WRITE-QC-LINE.
+011800     MOVE PM-ID TO WS-QC-ID.
+011900     MOVE PM-NAME (1:40) TO WS-QC-NAME.
+012000     MOVE WS-QC-LINE-DETAIL TO QC-LINE.
+012100     WRITE QC-LINE.
+012200     ADD 1 TO WS-FLAGGED-COUNT.
+012300 C300-EXIT.
+012400     EXIT.
+012500 3000-TERMINATE.
+012600     CLOSE PERSON-MASTER.
+012700     CLOSE QC-REPORT.
+012800     DISPLAY "PERSQC: RECORDS FLAGGED " WS-FLAGGED-COUNT.
+012900 3000-EXIT.
+013000     EXIT.
+013100 9999-EXIT.
+013200     STOP RUN.
