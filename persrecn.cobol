@@ -0,0 +1,329 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PERSRECN.
+000300 AUTHOR.        R MCALLISTER.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* PERSRECN RECONCILES THE NIGHTLY PERSON-MASTER UPDATE.  IT IS
+001000* RUN TWICE: ONCE BEFORE PERSUPD WITH A "BEGIN" CONTROL CARD ON
+001100* SYSIN, WHICH COUNTS THE ACTIVE RECORDS ON PERSON-MASTER AND
+001200* SUMS THEIR PM-ID VALUES INTO A SNAPSHOT FILE; AND ONCE AFTER
+001300* PERSUPD WITH AN "END" CONTROL CARD, WHICH RESCANS THE MASTER,
+001400* READS THE BEGINNING SNAPSHOT AND PERSUPD'S CONTROL TOTALS, AND
+001500* PRINTS A BALANCING REPORT: BEGINNING COUNT + ADDS - DELETES
+001600* SHOULD EQUAL THE ENDING COUNT, AND BEGINNING ID SUM + ADDED
+001700* IDS - DELETED IDS SHOULD EQUAL THE ENDING ID SUM.  A MISMATCH
+001800* IN EITHER ONE MEANS A DUPLICATE APPLY OR A DROPPED TRANSACTION
+001900* SOMEWHERE IN THE NIGHT'S RUN -- THE ID SUM CATCHES THE CASE A
+002000* PLAIN RECORD COUNT WOULD MISS, SUCH AS ONE ADD OFFSETTING ONE
+002100* UNRELATED DELETE.
+002200*
+002300* THE SNAPSHOT (PERSRECB) AND CONTROL TOTALS (PERSCTL) DATA SETS
+002400* ARE BOTH PERMANENT DATA SETS, NOT JOB-STEP TEMP DATA SETS, SO A
+002500* STEP005 OR STEP010 FAILURE OR BYPASS DOES NOT PREVENT THIS STEP
+002600* FROM ALLOCATING AND OPENING THEM.  BOTH OPENS ARE GUARDED BY
+002700* FILE STATUS, SO A MISSING BEGIN SNAPSHOT OR A MISSING CONTROL
+002800* TOTALS RECORD IS REPORTED RATHER THAN LETTING THE OPEN ABEND
+002900* THE STEP, AND THE BALANCE REPORT SAYS SO INSTEAD OF PRINTING A
+003000* MEANINGLESS COMPARISON.  ON A BRAND-NEW SYSTEM THESE TWO DATA
+003100* SETS ARE CREATED EMPTY BY PERSLOAD.JCL'S ONE-TIME SETUP STEP,
+003200* SO THE GUARDS ABOVE ARE NORMALLY ONLY EXERCISED IF THAT SETUP
+003300* STEP WAS SKIPPED OR A DATA SET WAS LOST AND NEEDS REBUILDING --
+003400* NOT ON AN ORDINARY FIRST NIGHTLY RUN.
+003500*
+003600* MODIFICATION HISTORY
+003700*     08/08/2026 RLM  INITIAL VERSION
+003800*     08/08/2026 RLM  GUARDED THE SNAPSHOT OPEN/READ WITH A FILE
+003900*                     STATUS TEST SO A MISSING BEGIN SNAPSHOT IS
+004000*                     REPORTED INSTEAD OF ABENDING THE STEP.
+004100*                     WIRED RB-ID-SUM INTO THE BALANCE COMPARISON
+004200*                     AND REPORT USING THE NEW ADDIDSUM/DELIDSUM
+004300*                     CONTROL TOTALS FROM PERSUPD.
+004400*     08/09/2026 RLM  PERSRECB IS NOW BACKED BY A PERMANENT DATA
+004500*                     SET (SEE PERSNITE.JCL) INSTEAD OF A
+004600*                     JOB-STEP TEMP DATA SET, SO A FAILED OR
+004700*                     BYPASSED STEP005 NO LONGER TAKES DOWN
+004800*                     STEP015 AT DD-ALLOCATION TIME BEFORE THIS
+004900*                     PROGRAM EVEN GETS CONTROL.
+005000*     08/09/2026 RLM  PERSCTL IS NOW ALSO A PERMANENT DATA SET
+005100*                     FOR THE SAME REASON, WITH ITS OWN FILE
+005200*                     STATUS GUARD (WS-CTL-STATUS) AROUND THE
+005300*                     OPEN IN E200-RECONCILE SO A MISSING CONTROL
+005400*                     TOTALS RECORD NO LONGER ABENDS THE STEP.
+005500*                     CORRECTED THIS HEADER TO DESCRIBE WHAT THE
+005600*                     GUARDS ACTUALLY COVER -- A TRUE FIRST-EVER
+005700*                     RUN NOW WORKS BECAUSE PERSLOAD.JCL
+005800*                     PRE-ALLOCATES BOTH DATA SETS EMPTY, NOT
+005900*                     BECAUSE THESE GUARDS MAKE THE JCL'S DISP=OLD
+006000*                     UNNECESSARY.
+006100******************************************************************
+006200 ENVIRONMENT DIVISION.
+006300 INPUT-OUTPUT SECTION.
+006400 FILE-CONTROL.
+006500     SELECT CONTROL-CARD ASSIGN TO SYSIN
+006600         ORGANIZATION IS SEQUENTIAL.
+006700     SELECT PERSON-MASTER ASSIGN TO PERSMAST
+006800         ORGANIZATION IS INDEXED
+006900         ACCESS MODE IS SEQUENTIAL
+007000         RECORD KEY IS PM-ID
+007100         FILE STATUS IS WS-PM-STATUS.
+007200     SELECT SNAPSHOT-FILE ASSIGN TO PERSRECB
+007300         ORGANIZATION IS SEQUENTIAL
+007400         FILE STATUS IS WS-RB-STATUS.
+007500     SELECT CONTROL-TOTALS ASSIGN TO PERSCTL
+007600         ORGANIZATION IS SEQUENTIAL
+007700         FILE STATUS IS WS-CTL-STATUS.
+007800     SELECT BALANCE-RPT ASSIGN TO PERSRECR
+007900         ORGANIZATION IS SEQUENTIAL.
+008000 DATA DIVISION.
+008100 FILE SECTION.
+008200 FD  CONTROL-CARD
+008300     RECORDING MODE IS F.
+008400 01  CC-RECORD                     PIC X(05).
+008500 FD  PERSON-MASTER.
+008600     COPY "persmast.cpy".
+008700 FD  SNAPSHOT-FILE
+008800     RECORDING MODE IS F.
+008900     COPY "persrecb.cpy".
+009000 FD  CONTROL-TOTALS
+009100     RECORDING MODE IS F.
+009200     COPY "persctl.cpy".
+009300 FD  BALANCE-RPT
+009400     RECORDING MODE IS F.
+009500 01  BL-LINE                       PIC X(80).
+009600 WORKING-STORAGE SECTION.
+009700 77  WS-PM-STATUS                  PIC X(02).
+009800 77  WS-RB-STATUS                  PIC X(02).
+009900 77  WS-CTL-STATUS                 PIC X(02).
+010000 77  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+010100     88  WS-EOF                        VALUE 'Y'.
+010200 77  WS-CTL-EOF-SW                 PIC X(01) VALUE 'N'.
+010300     88  WS-CTL-EOF                    VALUE 'Y'.
+010400 77  WS-SNAPSHOT-SW                PIC X(01) VALUE 'N'.
+010500     88  WS-SNAPSHOT-FOUND             VALUE 'Y'.
+010600 77  WS-CTL-FOUND-SW               PIC X(01) VALUE 'N'.
+010700     88  WS-CTL-FOUND                  VALUE 'Y'.
+010800 77  WS-RUN-MODE                   PIC X(05).
+010900 77  WS-ACTIVE-COUNT               PIC 9(08) VALUE ZERO.
+011000 77  WS-ID-SUM                     PIC 9(15) VALUE ZERO.
+011100 77  WS-ADDS-FROM-CTL              PIC S9(08) VALUE ZERO.
+011200 77  WS-DELETES-FROM-CTL           PIC S9(08) VALUE ZERO.
+011300 77  WS-ADD-ID-SUM-FROM-CTL        PIC S9(15) VALUE ZERO.
+011400 77  WS-DELETE-ID-SUM-FROM-CTL     PIC S9(15) VALUE ZERO.
+011500 77  WS-EXPECTED-END               PIC S9(08) VALUE ZERO.
+011600 77  WS-EXPECTED-ID-SUM            PIC S9(15) VALUE ZERO.
+011700 77  WS-COUNT-BALANCED-SW          PIC X(01) VALUE 'N'.
+011800     88  WS-COUNT-BALANCED             VALUE 'Y'.
+011900 77  WS-SUM-BALANCED-SW            PIC X(01) VALUE 'N'.
+012000     88  WS-SUM-BALANCED               VALUE 'Y'.
+012100 01  WS-TODAY                      PIC 9(08).
+012200 01  WS-BAL-LINE-DETAIL.
+012300     05  WS-BAL-LABEL              PIC X(24).
+012400     05  WS-BAL-VALUE              PIC Z(14)9.
+012500     05  FILLER                    PIC X(41) VALUE SPACES.
+012600 01  WS-BAL-STATUS-LINE.
+012700     05  FILLER                    PIC X(16)
+012800                                   VALUE "RECONCILIATION: ".
+012900     05  WS-BAL-STATUS-TEXT        PIC X(20).
+013000     05  FILLER                    PIC X(44) VALUE SPACES.
+013100 01  WS-NO-SNAPSHOT-LINE           PIC X(80)
+013200     VALUE "PERSRECN: NO BEGIN SNAPSHOT -- RECONCILIATION
+013210-    "SKIPPED".
+013300 01  WS-NO-CTL-LINE                PIC X(80)
+013400     VALUE "PERSRECN: NO CONTROL TOTALS -- RECONCILIATION
+013410-    "SKIPPED".
+013500 PROCEDURE DIVISION.
+013600 0000-MAINLINE.
+013700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013800     PERFORM 2000-SCAN-MASTER THRU 2000-EXIT
+013900         UNTIL WS-EOF.
+014000     CLOSE PERSON-MASTER.
+014100     EVALUATE WS-RUN-MODE
+014200         WHEN "BEGIN"
+014300             PERFORM E100-WRITE-SNAPSHOT THRU E100-EXIT
+014400         WHEN "END"
+014500             PERFORM E200-RECONCILE THRU E200-EXIT
+014600         WHEN OTHER
+014700             DISPLAY "PERSRECN: INVALID RUN MODE " WS-RUN-MODE
+014800     END-EVALUATE.
+014900     PERFORM 9999-EXIT.
+015000 1000-INITIALIZE.
+015100     OPEN INPUT CONTROL-CARD.
+015200     READ CONTROL-CARD
+015300         AT END
+015400             MOVE SPACES TO CC-RECORD
+015500     END-READ.
+015600     MOVE CC-RECORD TO WS-RUN-MODE.
+015700     CLOSE CONTROL-CARD.
+015800     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+015900     OPEN INPUT PERSON-MASTER.
+016000     PERFORM 2100-READ-PERSON-MASTER THRU 2100-EXIT.
+016100 1000-EXIT.
+016200     EXIT.
+016300 2000-SCAN-MASTER.
+016400     IF PM-STATUS-ACTIVE
+016500         ADD 1 TO WS-ACTIVE-COUNT
+016600         ADD PM-ID TO WS-ID-SUM
+016700     END-IF.
+016800     PERFORM 2100-READ-PERSON-MASTER THRU 2100-EXIT.
+016900 2000-EXIT.
+017000     EXIT.
+017100 2100-READ-PERSON-MASTER.
+017200     READ PERSON-MASTER NEXT RECORD
+017300         AT END
+017400             SET WS-EOF TO TRUE
+017500     END-READ.
+017600 2100-EXIT.
+017700     EXIT.
+017800******************************************************************
+017900* E100-WRITE-SNAPSHOT RECORDS THE BEGINNING-OF-RUN ACTIVE COUNT
+018000* AND ID SUM FOR E200-RECONCILE TO COMPARE AGAINST LATER.
+018100******************************************************************
+018200 E100-WRITE-SNAPSHOT.
+018300     OPEN OUTPUT SNAPSHOT-FILE.
+018400     MOVE WS-ACTIVE-COUNT TO RB-ACTIVE-COUNT.
+018500     MOVE WS-ID-SUM TO RB-ID-SUM.
+018600     MOVE WS-TODAY TO RB-RUN-DATE.
+018700     WRITE RB-RECORD.
+018800     CLOSE SNAPSHOT-FILE.
+018900     DISPLAY "PERSRECN: BEGIN SNAPSHOT " WS-ACTIVE-COUNT
+019000         " ACTIVE RECORDS".
+019100 E100-EXIT.
+019200     EXIT.
+019300******************************************************************
+019400* E200-RECONCILE READS THE BEGINNING SNAPSHOT AND PERSUPD'S
+019500* CONTROL TOTALS AND PRINTS THE BALANCING REPORT.  THE SNAPSHOT
+019600* OPEN IS GUARDED BY WS-RB-STATUS SINCE STEP005 MAY NOT HAVE RUN,
+019700* AND THE CONTROL TOTALS OPEN IS GUARDED BY WS-CTL-STATUS SINCE
+019800* STEP010 MAY NOT HAVE RUN EITHER.
+019900******************************************************************
+020000 E200-RECONCILE.
+020100     OPEN INPUT SNAPSHOT-FILE.
+020200     IF WS-RB-STATUS = "00"
+020300         READ SNAPSHOT-FILE
+020400             AT END
+020500                 CONTINUE
+020600             NOT AT END
+020700                 SET WS-SNAPSHOT-FOUND TO TRUE
+020800         END-READ
+020900         CLOSE SNAPSHOT-FILE
+021000     END-IF.
+021100     OPEN INPUT CONTROL-TOTALS.
+021200     IF WS-CTL-STATUS = "00"
+021300         SET WS-CTL-FOUND TO TRUE
+021400         PERFORM E210-READ-CTL-LINE THRU E210-EXIT
+021500         PERFORM E220-ACCUM-CTL-LINE THRU E220-EXIT
+021600             UNTIL WS-CTL-EOF
+021700         CLOSE CONTROL-TOTALS
+021800     END-IF.
+021900     IF WS-SNAPSHOT-FOUND AND WS-CTL-FOUND
+022000         COMPUTE WS-EXPECTED-END =
+022100             RB-ACTIVE-COUNT + WS-ADDS-FROM-CTL
+022200                 - WS-DELETES-FROM-CTL
+022300         COMPUTE WS-EXPECTED-ID-SUM =
+022400             RB-ID-SUM + WS-ADD-ID-SUM-FROM-CTL
+022500                 - WS-DELETE-ID-SUM-FROM-CTL
+022600         IF WS-EXPECTED-END = WS-ACTIVE-COUNT
+022700             SET WS-COUNT-BALANCED TO TRUE
+022800         END-IF
+022900         IF WS-EXPECTED-ID-SUM = WS-ID-SUM
+023000             SET WS-SUM-BALANCED TO TRUE
+023100         END-IF
+023200     ELSE
+023300         IF NOT WS-SNAPSHOT-FOUND
+023400             DISPLAY "PERSRECN: NO BEGIN SNAPSHOT FOUND"
+023500         END-IF
+023600         IF NOT WS-CTL-FOUND
+023700             DISPLAY "PERSRECN: NO CONTROL TOTALS FOUND"
+023800         END-IF
+023900     END-IF.
+024000     OPEN OUTPUT BALANCE-RPT.
+024100     PERFORM E300-PRINT-BALANCE-RPT THRU E300-EXIT.
+024200     CLOSE BALANCE-RPT.
+024300 E200-EXIT.
+024400     EXIT.
+024500 E210-READ-CTL-LINE.
+024600     READ CONTROL-TOTALS
+024700         AT END
+024800             SET WS-CTL-EOF TO TRUE
+024900     END-READ.
+025000 E210-EXIT.
+025100     EXIT.
+025200 E220-ACCUM-CTL-LINE.
+025300     EVALUATE CT-LABEL
+025400         WHEN "ADDS"
+025500             MOVE CT-VALUE TO WS-ADDS-FROM-CTL
+025600         WHEN "DELETES"
+025700             MOVE CT-VALUE TO WS-DELETES-FROM-CTL
+025800         WHEN "ADDIDSUM"
+025900             MOVE CT-VALUE TO WS-ADD-ID-SUM-FROM-CTL
+026000         WHEN "DELIDSUM"
+026100             MOVE CT-VALUE TO WS-DELETE-ID-SUM-FROM-CTL
+026200         WHEN OTHER
+026300             CONTINUE
+026400     END-EVALUATE.
+026500     PERFORM E210-READ-CTL-LINE THRU E210-EXIT.
+026600 E220-EXIT.
+026700     EXIT.
+026800******************************************************************
+026900* E300-PRINT-BALANCE-RPT WRITES THE BALANCING REPORT.  WHEN EITHER
+027000* THE BEGIN SNAPSHOT OR THE CONTROL TOTALS ARE MISSING, THE
+027100* COMPARISON LINES ARE SKIPPED ENTIRELY RATHER THAN PRINTING A
+027200* FALSE BALANCED/OUT OF BALANCE VERDICT.
+027300******************************************************************
+027400 E300-PRINT-BALANCE-RPT.
+027500     IF NOT WS-SNAPSHOT-FOUND
+027600         MOVE WS-NO-SNAPSHOT-LINE TO BL-LINE
+027700         WRITE BL-LINE
+027800     END-IF.
+027900     IF NOT WS-CTL-FOUND
+028000         MOVE WS-NO-CTL-LINE TO BL-LINE
+028100         WRITE BL-LINE
+028200     END-IF.
+028300     IF WS-SNAPSHOT-FOUND AND WS-CTL-FOUND
+028400         MOVE "BEGINNING ACTIVE COUNT" TO WS-BAL-LABEL
+028500         MOVE RB-ACTIVE-COUNT TO WS-BAL-VALUE
+028600         MOVE WS-BAL-LINE-DETAIL TO BL-LINE
+028700         WRITE BL-LINE
+028800         MOVE "BEGINNING ID SUM" TO WS-BAL-LABEL
+028900         MOVE RB-ID-SUM TO WS-BAL-VALUE
+029000         MOVE WS-BAL-LINE-DETAIL TO BL-LINE
+029100         WRITE BL-LINE
+029200         MOVE "ADDS APPLIED" TO WS-BAL-LABEL
+029300         MOVE WS-ADDS-FROM-CTL TO WS-BAL-VALUE
+029400         MOVE WS-BAL-LINE-DETAIL TO BL-LINE
+029500         WRITE BL-LINE
+029600         MOVE "DELETES APPLIED" TO WS-BAL-LABEL
+029700         MOVE WS-DELETES-FROM-CTL TO WS-BAL-VALUE
+029800         MOVE WS-BAL-LINE-DETAIL TO BL-LINE
+029900         WRITE BL-LINE
+030000         MOVE "EXPECTED END COUNT" TO WS-BAL-LABEL
+030100         MOVE WS-EXPECTED-END TO WS-BAL-VALUE
+030200         MOVE WS-BAL-LINE-DETAIL TO BL-LINE
+030300         WRITE BL-LINE
+030400         MOVE "ACTUAL END COUNT" TO WS-BAL-LABEL
+030500         MOVE WS-ACTIVE-COUNT TO WS-BAL-VALUE
+030600         MOVE WS-BAL-LINE-DETAIL TO BL-LINE
+030700         WRITE BL-LINE
+030800         MOVE "EXPECTED END ID SUM" TO WS-BAL-LABEL
+030900         MOVE WS-EXPECTED-ID-SUM TO WS-BAL-VALUE
+031000         MOVE WS-BAL-LINE-DETAIL TO BL-LINE
+031100         WRITE BL-LINE
+031200         MOVE "ACTUAL END ID SUM" TO WS-BAL-LABEL
+031300         MOVE WS-ID-SUM TO WS-BAL-VALUE
+031400         MOVE WS-BAL-LINE-DETAIL TO BL-LINE
+031500         WRITE BL-LINE
+031600         IF WS-COUNT-BALANCED AND WS-SUM-BALANCED
+031700             MOVE "BALANCED" TO WS-BAL-STATUS-TEXT
+031800         ELSE
+031900             MOVE "OUT OF BALANCE" TO WS-BAL-STATUS-TEXT
+032000         END-IF
+032100         MOVE WS-BAL-STATUS-LINE TO BL-LINE
+032200         WRITE BL-LINE
+032300     END-IF.
+032400 E300-EXIT.
+032500     EXIT.
+032600 9999-EXIT.
+032700     STOP RUN.
