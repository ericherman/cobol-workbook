@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PERSRPT.
+000300 AUTHOR.        R MCALLISTER.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* PERSRPT PRINTS THE PERSON ROSTER -- PERSON-MASTER IN PM-ID
+001000* SEQUENCE -- WITH A TITLE/RUN-DATE HEADING, COLUMN HEADERS, A
+001100* PAGE BREAK EVERY WS-LINES-PER-PAGE DETAIL LINES, AND A FINAL
+001200* TOTAL RECORDS LINE.  DELETED RECORDS (PM-STATUS-DELETED) ARE
+001300* NOT LISTED.  THE PAGE SIZE IS TAKEN FROM A SYSIN CONTROL CARD
+001310* (2 NUMERIC DIGITS, LINES PER PAGE); A BLANK, ZERO, OR
+001320* NON-NUMERIC CARD -- OR A MISSING SYSIN -- DEFAULTS TO 55.
+001400*
+001500* MODIFICATION HISTORY
+001600*     08/08/2026 RLM  INITIAL VERSION
+001610*     08/09/2026 RLM  LINES PER PAGE NOW COMES FROM A SYSIN
+001620*                     CONTROL CARD INSTEAD OF A COMPILE-TIME
+001630*                     LITERAL, SO THE PAGE SIZE CAN BE CHANGED
+001640*                     WITHOUT A RECOMPILE.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002050     SELECT CONTROL-CARD ASSIGN TO SYSIN
+002060         ORGANIZATION IS SEQUENTIAL.
+002100     SELECT PERSON-MASTER ASSIGN TO PERSMAST
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS PM-ID
+002500         FILE STATUS IS WS-PM-STATUS.
+002600     SELECT PRINT-RPT ASSIGN TO PERSRPTO
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+002950 FD  CONTROL-CARD
+002960     RECORDING MODE IS F.
+002970 01  CC-RECORD                     PIC X(02).
+003000 FD  PERSON-MASTER.
+003100     COPY "persmast.cpy".
+003200 FD  PRINT-RPT
+003300     RECORDING MODE IS F.
+003400 01  PR-LINE                       PIC X(132).
+003500 WORKING-STORAGE SECTION.
+003600 77  WS-PM-STATUS                  PIC X(02).
+003700 77  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+003800     88  WS-EOF                        VALUE 'Y'.
+003900 77  WS-LINES-PER-PAGE             PIC 9(02) VALUE 55.
+003910 77  WS-DEFAULT-LINES-PER-PAGE     PIC 9(02) VALUE 55.
+004000 77  WS-LINE-COUNT                 PIC 9(02) VALUE 99.
+004100 77  WS-PAGE-NO                    PIC 9(04) VALUE ZERO.
+004200 77  WS-RECORD-COUNT               PIC 9(08) VALUE ZERO.
+004300 01  WS-RUN-DATE                   PIC 9(08).
+004400 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+004500     05  WS-RUN-YEAR               PIC 9(04).
+004600     05  WS-RUN-MONTH              PIC 9(02).
+004700     05  WS-RUN-DAY                PIC 9(02).
+004800 01  WS-TITLE-LINE.
+004900     05  FILLER                    PIC X(20)
+005000                                   VALUE "PERSON MASTER ROSTER".
+005100     05  FILLER                    PIC X(05) VALUE SPACES.
+005200     05  FILLER                    PIC X(05) VALUE "PAGE ".
+005300     05  WS-TITLE-PAGE-NO          PIC ZZZ9.
+005400     05  FILLER                    PIC X(98) VALUE SPACES.
+005500 01  WS-DATE-LINE.
+005600     05  FILLER                    PIC X(09) VALUE "RUN DATE:".
+005700     05  WS-DATE-MO                PIC 99.
+005800     05  FILLER                    PIC X(01) VALUE "/".
+005900     05  WS-DATE-DA                PIC 99.
+006000     05  FILLER                    PIC X(01) VALUE "/".
+006100     05  WS-DATE-YR                PIC 9999.
+006200     05  FILLER                    PIC X(111) VALUE SPACES.
+006300 01  WS-COLUMN-HDR.
+006400     05  FILLER                    PIC X(10) VALUE "ID".
+006500     05  FILLER                    PIC X(40) VALUE "NAME".
+006600     05  FILLER                    PIC X(82) VALUE SPACES.
+006700 01  WS-DETAIL-LINE.
+006800     05  WS-DTL-ID                 PIC Z(9)9.
+006900     05  FILLER                    PIC X(04) VALUE SPACES.
+007000     05  WS-DTL-NAME               PIC X(80).
+007100     05  FILLER                    PIC X(38) VALUE SPACES.
+007200 01  WS-TOTAL-LINE.
+007300     05  FILLER                    PIC X(16)
+007400                                   VALUE "TOTAL RECORDS ".
+007500     05  WS-TOTAL-COUNT            PIC ZZZZZZZ9.
+007600     05  FILLER                    PIC X(108) VALUE SPACES.
+007700 PROCEDURE DIVISION.
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008000     PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+008100         UNTIL WS-EOF.
+008200     PERFORM D300-PRINT-TOTALS THRU D300-EXIT.
+008300     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+008400     PERFORM 9999-EXIT.
+008500 1000-INITIALIZE.
+008510     PERFORM I100-GET-PAGE-SIZE THRU I100-EXIT.
+008600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+008700     MOVE WS-RUN-MONTH TO WS-DATE-MO.
+008800     MOVE WS-RUN-DAY TO WS-DATE-DA.
+008900     MOVE WS-RUN-YEAR TO WS-DATE-YR.
+009000     OPEN INPUT PERSON-MASTER.
+009100     OPEN OUTPUT PRINT-RPT.
+009200     PERFORM 2100-READ-PERSON-MASTER THRU 2100-EXIT.
+009300 1000-EXIT.
+009400     EXIT.
+009405******************************************************************
+009410* I100-GET-PAGE-SIZE READS THE SYSIN CONTROL CARD FOR THE PAGE
+009415* SIZE.  A MISSING SYSIN, A BLANK OR ZERO CARD, OR ONE THAT IS
+009420* NOT NUMERIC ALL FALL BACK TO WS-DEFAULT-LINES-PER-PAGE.
+009425******************************************************************
+009430 I100-GET-PAGE-SIZE.
+009435     OPEN INPUT CONTROL-CARD.
+009440     READ CONTROL-CARD
+009445         AT END
+009450             MOVE ZERO TO CC-RECORD
+009455     END-READ.
+009460     CLOSE CONTROL-CARD.
+009465     IF CC-RECORD IS NUMERIC
+009470             AND CC-RECORD > ZERO
+009475         MOVE CC-RECORD TO WS-LINES-PER-PAGE
+009480     ELSE
+009485         MOVE WS-DEFAULT-LINES-PER-PAGE TO WS-LINES-PER-PAGE
+009490     END-IF.
+009495 I100-EXIT.
+009498     EXIT.
+009500 2000-PROCESS-MASTER.
+009600     IF PM-STATUS-ACTIVE
+009700         PERFORM D200-PRINT-DETAIL THRU D200-EXIT
+009800     END-IF.
+009900     PERFORM 2100-READ-PERSON-MASTER THRU 2100-EXIT.
+010000 2000-EXIT.
+010100     EXIT.
+010200 2100-READ-PERSON-MASTER.
+010300     READ PERSON-MASTER NEXT RECORD
+010400         AT END
+010500             SET WS-EOF TO TRUE
+010600     END-READ.
+010700 2100-EXIT.
+010800     EXIT.
+010900******************************************************************
+011000* D100-PRINT-HEADERS STARTS A NEW PAGE: TITLE/PAGE NUMBER, RUN
+011100* DATE, A BLANK LINE, AND THE COLUMN HEADERS.
+011200******************************************************************
+011300 D100-PRINT-HEADERS.
+011400     ADD 1 TO WS-PAGE-NO.
+011500     MOVE WS-PAGE-NO TO WS-TITLE-PAGE-NO.
+011600     MOVE WS-TITLE-LINE TO PR-LINE.
+011700     WRITE PR-LINE AFTER ADVANCING PAGE.
+011800     MOVE WS-DATE-LINE TO PR-LINE.
+011900     WRITE PR-LINE AFTER ADVANCING 1 LINE.
+012000     MOVE SPACES TO PR-LINE.
+012100     WRITE PR-LINE AFTER ADVANCING 1 LINE.
+012200     MOVE WS-COLUMN-HDR TO PR-LINE.
+012300     WRITE PR-LINE AFTER ADVANCING 1 LINE.
+012400     MOVE ZERO TO WS-LINE-COUNT.
+012500 D100-EXIT.
+012600     EXIT.
+012700******************************************************************
+012800* D200-PRINT-DETAIL BREAKS THE PAGE WHEN WS-LINES-PER-PAGE HAS
+012900* BEEN REACHED, THEN PRINTS ONE DETAIL LINE.
+013000******************************************************************
+013100 D200-PRINT-DETAIL.
+013200     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+013300         PERFORM D100-PRINT-HEADERS THRU D100-EXIT
+013400     END-IF.
+013500     MOVE PM-ID TO WS-DTL-ID.
+013600     MOVE PM-NAME TO WS-DTL-NAME.
+013700     MOVE WS-DETAIL-LINE TO PR-LINE.
+013800     WRITE PR-LINE AFTER ADVANCING 1 LINE.
+013900     ADD 1 TO WS-LINE-COUNT.
+014000     ADD 1 TO WS-RECORD-COUNT.
+014100 D200-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400* D300-PRINT-TOTALS WRITES THE FINAL "TOTAL RECORDS" LINE.
+014500******************************************************************
+014600 D300-PRINT-TOTALS.
+014700     MOVE WS-RECORD-COUNT TO WS-TOTAL-COUNT.
+014800     MOVE WS-TOTAL-LINE TO PR-LINE.
+014900     WRITE PR-LINE AFTER ADVANCING 2 LINES.
+015000 D300-EXIT.
+015100     EXIT.
+015200 3000-TERMINATE.
+015300     CLOSE PERSON-MASTER.
+015400     CLOSE PRINT-RPT.
+015500 3000-EXIT.
+015600     EXIT.
+015700 9999-EXIT.
+015800     STOP RUN.
