@@ -0,0 +1,446 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PERSUPD.
+000300 AUTHOR.        R MCALLISTER.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* PERSUPD IS THE NIGHTLY MASTER-UPDATE LOGIC.  IT READS THE DAILY
+001000* TRANSACTION FILE OF ADD/CHANGE/DELETE RECORDS AND APPLIES EACH
+001100* ONE TO PERSON-MASTER, KEYED ON PM-ID/PT-ID.  THIS IS THE
+001200* UPDATE-MODE COUNTERPART OF HELLO2'S READ-ONLY DISPLAY LOOP --
+001300* SAME PARAGRAPH-BY-PARAGRAPH SHAPE (INITIALIZE, PROCESS, READ,
+001400* TERMINATE), BUT I-O AGAINST THE MASTER INSTEAD OF A DISPLAY.
+001500* A DELETE IS APPLIED AS A LOGICAL DELETE (PM-STATUS SET TO 'D')
+001600* SO THE RECORD AND ITS HISTORY ARE STILL AVAILABLE AFTERWARD.
+001700* CONTROL TOTALS (ADDS/CHANGES/DELETES/REJECTS) ARE WRITTEN TO
+001800* PERSCTL FOR THE CONTROL-TOTALS STEP IN THE NIGHTLY JCL.
+001900* EVERY TRANSACTION IS RUN THROUGH B100-VALIDATE-ID BEFORE IT IS
+002000* APPLIED; A RECORD WITH A ZERO, NON-NUMERIC, OR DUPLICATE ID IS
+002100* WRITTEN TO THE PERSEXC EXCEPTIONS REPORT INSTEAD OF BEING
+002200* APPLIED TO THE MASTER.
+002300*
+002400* EVERY ADD/CHANGE/DELETE THAT IS ACTUALLY APPLIED IS ALSO LOGGED
+002500* TO THE PERSAUDT AUDIT TRAIL WITH A BEFORE AND AFTER IMAGE OF THE
+002600* NAME FIELD; PERSHIST READS THAT LOG BACK FOR A GIVEN MY-ID.
+002700*
+002800* MODIFICATION HISTORY
+002900*     08/08/2026 RLM  INITIAL VERSION
+003000*     08/08/2026 RLM  ADDED B100-VALIDATE-ID AND THE PERSEXC
+003100*                     EXCEPTIONS REPORT.
+003200*     08/08/2026 RLM  ADDED CHECKPOINT/RESTART.  A CHECKPOINT IS
+003300*                     WRITTEN TO PERSCHKP EVERY WS-CHECKPOINT-
+003400*                     INTERVAL TRANSACTIONS; ON STARTUP ANY
+003500*                     EXISTING CHECKPOINT IS USED TO SKIP PAST
+003600*                     TRANSACTIONS ALREADY APPLIED, AND THE
+003700*                     CHECKPOINT IS CLEARED ON A CLEAN FINISH.
+003800*     08/08/2026 RLM  ADDED THE PERSAUDT AUDIT TRAIL.
+003900*     08/08/2026 RLM  R200-CHECK-FOR-RESTART NOW ALSO RESTORES
+004000*                     THE ADD/CHANGE/DELETE COUNTERS AND THE
+004100*                     ADD/DELETE ID SUMS FROM THE CHECKPOINT SO
+004200*                     CONTROL TOTALS AND THE ID-SUM RECONCILIATION
+004300*                     ON A RESTARTED RUN COVER THE WHOLE
+004400*                     TRANSACTION FILE, NOT JUST THE PORTION
+004500*                     APPLIED AFTER THE RESTART.  CONTROL TOTALS
+004600*                     NOW ALSO CARRY ADDIDSUM/DELIDSUM FOR
+004700*                     PERSRECN'S ID-SUM CHECK.
+004800*     08/09/2026 RLM  B100-VALIDATE-ID NOW ALSO REJECTS A CHANGE
+004900*                     OR DELETE AGAINST A KEY THAT IS ALREADY
+005000*                     LOGICALLY DELETED, SO A CHANGE CAN NO
+005100*                     LONGER REACTIVATE A DELETED RECORD FOR
+005200*                     FREE AND A DUPLICATE DELETE CAN NO LONGER
+005300*                     DOUBLE-COUNT WS-DELETE-COUNT/ID-SUM.  THE
+005400*                     CHECKPOINT NOW ALSO CARRIES THE REJECT
+005500*                     COUNT SO IT SURVIVES A RESTART.  PERSEXC IS
+005600*                     NOW OPENED EXTEND, NOT OUTPUT, SO EXCEPTION
+005700*                     DETAIL WRITTEN BEFORE AN ABEND IS NOT LOST
+005800*                     WHEN THE RUN IS RESTARTED.
+005900*     08/09/2026 RLM  R200-CHECK-FOR-RESTART NOW ONLY TREATS A
+006000*                     FOUND CHECKPOINT AS A SAME-NIGHT RESTART
+006100*                     WHEN CK-LAST-SEQ-NO IS NONZERO AND
+006200*                     CK-RUN-DATE MATCHES TODAY.  R300-CLEAR-
+006300*                     CHECKPOINT NOW ZEROES THE COUNTS AND ID
+006400*                     SUMS ALONG WITH CK-LAST-SEQ-NO ON A CLEAN
+006500*                     FINISH SO THE NEXT NIGHT'S CONTROL TOTALS
+006600*                     DO NOT ACCUMULATE ACROSS RUNS.
+006650*     08/09/2026 RLM  B100-VALIDATE-ID NOW ALSO REJECTS A CHANGE
+006660*                     OR DELETE WHOSE ID IS NOT FOUND ON
+006670*                     PERSON-MASTER AT ALL (PREVIOUSLY THIS FELL
+006680*                     THROUGH TO 5000/6000, WHICH COUNTED THE
+006690*                     REJECT BUT NEVER WROTE A PERSEXC LINE FOR
+006700*                     IT, UNLIKE EVERY OTHER REJECT REASON).
+006710*                     4000-APPLY-ADD NOW MOVES SPACES TO THE
+006720*                     WHOLE OF PM-RECORD BEFORE POPULATING IT, SO
+006730*                     A NEW MASTER RECORD'S FILLER BYTES ARE
+006740*                     ALWAYS SPACES INSTEAD OF WHATEVER WAS LEFT
+006750*                     IN THE RECORD AREA BY AN EARLIER READ.
+006760******************************************************************
+006800 ENVIRONMENT DIVISION.
+006900 INPUT-OUTPUT SECTION.
+007000 FILE-CONTROL.
+007100     SELECT PERSON-TRANS ASSIGN TO PERSTRAN
+007200         ORGANIZATION IS SEQUENTIAL.
+007300     SELECT PERSON-MASTER ASSIGN TO PERSMAST
+007400         ORGANIZATION IS INDEXED
+007500         ACCESS MODE IS DYNAMIC
+007600         RECORD KEY IS PM-ID
+007700         FILE STATUS IS WS-PM-STATUS.
+007800     SELECT CONTROL-TOTALS ASSIGN TO PERSCTL
+007900         ORGANIZATION IS SEQUENTIAL.
+008000     SELECT EXCEPTIONS-RPT ASSIGN TO PERSEXC
+008100         ORGANIZATION IS SEQUENTIAL.
+008200     SELECT CHECKPOINT-FILE ASSIGN TO PERSCHKP
+008300         ORGANIZATION IS SEQUENTIAL
+008400         FILE STATUS IS WS-CKPT-STATUS.
+008500     SELECT AUDIT-LOG ASSIGN TO PERSAUDT
+008600         ORGANIZATION IS SEQUENTIAL.
+008700 DATA DIVISION.
+008800 FILE SECTION.
+008900 FD  PERSON-TRANS
+009000     RECORDING MODE IS F.
+009100     COPY "perstran.cpy".
+009200 FD  PERSON-MASTER.
+009300     COPY "persmast.cpy".
+009400 FD  CONTROL-TOTALS
+009500     RECORDING MODE IS F.
+009600     COPY "persctl.cpy".
+009700 FD  EXCEPTIONS-RPT
+009800     RECORDING MODE IS F.
+009900 01  XC-LINE                       PIC X(80).
+010000 FD  CHECKPOINT-FILE
+010100     RECORDING MODE IS F.
+010200     COPY "perschk.cpy".
+010300 FD  AUDIT-LOG
+010400     RECORDING MODE IS F.
+010500     COPY "persaud.cpy".
+010600 WORKING-STORAGE SECTION.
+010700 77  WS-PM-STATUS                  PIC X(02).
+010800 77  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+010900     88  WS-EOF                        VALUE 'Y'.
+011000 77  WS-ADD-COUNT                  PIC 9(08) VALUE ZERO.
+011100 77  WS-CHANGE-COUNT               PIC 9(08) VALUE ZERO.
+011200 77  WS-DELETE-COUNT               PIC 9(08) VALUE ZERO.
+011300 77  WS-REJECT-COUNT               PIC 9(08) VALUE ZERO.
+011400 77  WS-ADD-ID-SUM                 PIC 9(15) VALUE ZERO.
+011500 77  WS-DELETE-ID-SUM              PIC 9(15) VALUE ZERO.
+011600 77  WS-ID-VALID-SW                PIC X(01).
+011700     88  WS-ID-VALID                   VALUE 'Y'.
+011800     88  WS-ID-INVALID                 VALUE 'N'.
+011900 77  WS-CKPT-STATUS                PIC X(02).
+012000 77  WS-CHECKPOINT-INTERVAL        PIC 9(04) VALUE 0050.
+012100 77  WS-TRANS-SINCE-CKPT           PIC 9(04) VALUE ZERO.
+012200 77  WS-RESTART-SEQ-NO             PIC 9(08) VALUE ZERO.
+012300 01  WS-TODAY                      PIC 9(08).
+012400 01  WS-XC-LINE-DETAIL.
+012500     05  WS-XC-SEQ-NO              PIC 9(08).
+012600     05  FILLER                    PIC X(02) VALUE SPACES.
+012700     05  WS-XC-ID                  PIC X(10).
+012800     05  FILLER                    PIC X(02) VALUE SPACES.
+012900     05  WS-XC-REASON              PIC X(30).
+013000 01  WS-AUD-OLD-NAME               PIC X(80).
+013100 01  WS-AUD-NEW-NAME               PIC X(80).
+013200 PROCEDURE DIVISION.
+013300 0000-MAINLINE.
+013400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013500     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+013600         UNTIL WS-EOF.
+013700     PERFORM 8000-WRITE-CONTROL-TOTALS THRU 8000-EXIT.
+013800     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+013900     PERFORM 9999-EXIT.
+014000 1000-INITIALIZE.
+014100     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+014200     OPEN INPUT PERSON-TRANS.
+014300     OPEN I-O PERSON-MASTER.
+014400     OPEN OUTPUT CONTROL-TOTALS.
+014500     OPEN EXTEND EXCEPTIONS-RPT.
+014600     OPEN EXTEND AUDIT-LOG.
+014700     PERFORM R200-CHECK-FOR-RESTART THRU R200-EXIT.
+014800     PERFORM 2050-READ-NEXT-APPLICABLE THRU 2050-EXIT.
+014900 1000-EXIT.
+015000     EXIT.
+015100 2000-PROCESS-TRANS.
+015200     PERFORM B100-VALIDATE-ID THRU B100-EXIT.
+015300     IF WS-ID-INVALID
+015400         ADD 1 TO WS-REJECT-COUNT
+015500     ELSE
+015600         EVALUATE TRUE
+015700             WHEN PT-ADD
+015800                 PERFORM 4000-APPLY-ADD THRU 4000-EXIT
+015900             WHEN PT-CHANGE
+016000                 PERFORM 5000-APPLY-CHANGE THRU 5000-EXIT
+016100             WHEN PT-DELETE
+016200                 PERFORM 6000-APPLY-DELETE THRU 6000-EXIT
+016300             WHEN OTHER
+016400                 DISPLAY "PERSUPD: BAD TRANS CODE ID " PT-ID
+016500                 ADD 1 TO WS-REJECT-COUNT
+016600         END-EVALUATE
+016700     END-IF.
+016800     ADD 1 TO WS-TRANS-SINCE-CKPT.
+016900     IF WS-TRANS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+017000         PERFORM R100-WRITE-CHECKPOINT THRU R100-EXIT
+017100     END-IF.
+017200     PERFORM 2050-READ-NEXT-APPLICABLE THRU 2050-EXIT.
+017300 2000-EXIT.
+017400     EXIT.
+017500******************************************************************
+017600* 2050-READ-NEXT-APPLICABLE SKIPS PAST ANY TRANSACTION ALREADY
+017700* APPLIED BEFORE A RESTART (PT-SEQ-NO NOT GREATER THAN THE
+017800* CHECKPOINTED WS-RESTART-SEQ-NO).
+017900******************************************************************
+018000 2050-READ-NEXT-APPLICABLE.
+018100     PERFORM 2100-READ-PERSON-TRANS THRU 2100-EXIT
+018200         WITH TEST AFTER
+018300         UNTIL WS-EOF OR PT-SEQ-NO > WS-RESTART-SEQ-NO.
+018400 2050-EXIT.
+018500     EXIT.
+018600 2100-READ-PERSON-TRANS.
+018700     READ PERSON-TRANS
+018800         AT END
+018900             SET WS-EOF TO TRUE
+019000     END-READ.
+019100 2100-EXIT.
+019200     EXIT.
+019300******************************************************************
+019400* R100-WRITE-CHECKPOINT REWRITES THE CHECKPOINT FILE WITH THE
+019500* SEQUENCE NUMBER OF THE TRANSACTION JUST APPLIED AND THE
+019600* COUNTS SO FAR, SO A RESTARTED RUN KNOWS WHERE TO PICK UP.
+019700******************************************************************
+019800 R100-WRITE-CHECKPOINT.
+019900     MOVE PT-SEQ-NO TO CK-LAST-SEQ-NO.
+020000     MOVE WS-TODAY TO CK-RUN-DATE.
+020100     MOVE WS-ADD-COUNT TO CK-ADD-COUNT.
+020200     MOVE WS-CHANGE-COUNT TO CK-CHANGE-COUNT.
+020300     MOVE WS-DELETE-COUNT TO CK-DELETE-COUNT.
+020400     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+020500     MOVE WS-ADD-ID-SUM TO CK-ADD-ID-SUM.
+020600     MOVE WS-DELETE-ID-SUM TO CK-DELETE-ID-SUM.
+020700     OPEN OUTPUT CHECKPOINT-FILE.
+020800     WRITE CK-RECORD.
+020900     CLOSE CHECKPOINT-FILE.
+021000     MOVE ZERO TO WS-TRANS-SINCE-CKPT.
+021100 R100-EXIT.
+021200     EXIT.
+021300******************************************************************
+021400* R200-CHECK-FOR-RESTART LOOKS FOR A CHECKPOINT LEFT BY A PRIOR
+021500* RUN THAT DID NOT FINISH.  IF ONE IS FOUND *AND* IT CARRIES A
+021600* NONZERO CK-LAST-SEQ-NO FOR TODAY'S RUN DATE, WS-RESTART-SEQ-NO
+021700* IS SET SO 2050-READ-NEXT-APPLICABLE SKIPS FORWARD PAST
+021800* TRANSACTIONS ALREADY APPLIED, AND THE SAVED COUNTS/ID-SUMS ARE
+021900* RESTORED SO CONTROL TOTALS COVER THE WHOLE NIGHT'S RUN.  A
+022000* CHECKPOINT LEFT BEHIND BY A PRIOR NIGHT'S CLEAN FINISH HAS
+022100* CK-LAST-SEQ-NO ZEROED BY R300 AND IS IGNORED HERE, SO A NEW
+022200* NIGHT'S COUNTERS ALWAYS START FRESH.  NO CHECKPOINT FILE ALSO
+022300* MEANS A CLEAN START AT THE BEGINNING OF THE TRANSACTION FILE.
+022400******************************************************************
+022500 R200-CHECK-FOR-RESTART.
+022600     MOVE ZERO TO WS-RESTART-SEQ-NO.
+022700     OPEN INPUT CHECKPOINT-FILE.
+022800     IF WS-CKPT-STATUS = "00"
+022900         READ CHECKPOINT-FILE
+023000             AT END
+023100                 CONTINUE
+023200         END-READ
+023300         IF WS-CKPT-STATUS = "00"
+023400             AND CK-LAST-SEQ-NO > ZERO
+023500             AND CK-RUN-DATE = WS-TODAY
+023600             MOVE CK-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+023700             MOVE CK-ADD-COUNT TO WS-ADD-COUNT
+023800             MOVE CK-CHANGE-COUNT TO WS-CHANGE-COUNT
+023900             MOVE CK-DELETE-COUNT TO WS-DELETE-COUNT
+024000             MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+024100             MOVE CK-ADD-ID-SUM TO WS-ADD-ID-SUM
+024200             MOVE CK-DELETE-ID-SUM TO WS-DELETE-ID-SUM
+024300             DISPLAY "PERSUPD: RESTARTING AFTER SEQ "
+024400                 WS-RESTART-SEQ-NO
+024500         END-IF
+024600         CLOSE CHECKPOINT-FILE
+024700     END-IF.
+024800 R200-EXIT.
+024900     EXIT.
+025000******************************************************************
+025100* R300-CLEAR-CHECKPOINT RESETS THE CHECKPOINT TO SEQ ZERO AND
+025200* ZEROES THE SAVED COUNTS/ID-SUMS ON A CLEAN FINISH, SO THE NEXT
+025300* RUN STARTS FROM THE BEGINNING OF THE FOLLOWING NIGHT'S
+025400* TRANSACTION FILE WITH FRESH CONTROL TOTALS INSTEAD OF SKIPPING
+025500* IT OR CARRYING THE PRIOR NIGHT'S TOTALS FORWARD.
+025600******************************************************************
+025700 R300-CLEAR-CHECKPOINT.
+025800     MOVE ZERO TO CK-LAST-SEQ-NO.
+025900     MOVE WS-TODAY TO CK-RUN-DATE.
+026000     MOVE ZERO TO CK-ADD-COUNT.
+026100     MOVE ZERO TO CK-CHANGE-COUNT.
+026200     MOVE ZERO TO CK-DELETE-COUNT.
+026300     MOVE ZERO TO CK-REJECT-COUNT.
+026400     MOVE ZERO TO CK-ADD-ID-SUM.
+026500     MOVE ZERO TO CK-DELETE-ID-SUM.
+026600     OPEN OUTPUT CHECKPOINT-FILE.
+026700     WRITE CK-RECORD.
+026800     CLOSE CHECKPOINT-FILE.
+026900 R300-EXIT.
+027000     EXIT.
+027100******************************************************************
+027200* B100-VALIDATE-ID REJECTS A TRANSACTION WHOSE ID IS ZERO,
+027300* NON-NUMERIC, ALREADY A KEY ON PERSON-MASTER (FOR AN ADD), NOT
+027350* FOUND ON PERSON-MASTER AT ALL (FOR A CHANGE OR A DELETE), OR A
+027400* KEY WHOSE MASTER RECORD IS ALREADY LOGICALLY DELETED (FOR A
+027500* CHANGE OR A DELETE).  REJECTED RECORDS ARE WRITTEN TO THE
+027600* EXCEPTIONS REPORT RATHER THAN BEING APPLIED.
+027700******************************************************************
+027800 B100-VALIDATE-ID.
+027900     SET WS-ID-VALID TO TRUE.
+028000     IF PT-ID-X IS NOT NUMERIC
+028100         SET WS-ID-INVALID TO TRUE
+028200         MOVE "NON-NUMERIC ID" TO WS-XC-REASON
+028300     ELSE IF PT-ID = ZERO
+028400         SET WS-ID-INVALID TO TRUE
+028500         MOVE "ZERO ID" TO WS-XC-REASON
+028600     ELSE IF PT-ADD
+028700         MOVE PT-ID TO PM-ID
+028800         READ PERSON-MASTER
+028900             INVALID KEY
+029000                 CONTINUE
+029100         END-READ
+029200         IF WS-PM-STATUS = "00"
+029300             SET WS-ID-INVALID TO TRUE
+029400             MOVE "DUPLICATE ID" TO WS-XC-REASON
+029500         END-IF
+029600     ELSE IF PT-CHANGE OR PT-DELETE
+029700         MOVE PT-ID TO PM-ID
+029800         READ PERSON-MASTER
+029900             INVALID KEY
+030000                 CONTINUE
+030100         END-READ
+030200         IF WS-PM-STATUS NOT = "00"
+030250             SET WS-ID-INVALID TO TRUE
+030260             MOVE "ID NOT FOUND" TO WS-XC-REASON
+030270         ELSE IF PM-STATUS-DELETED
+030300             SET WS-ID-INVALID TO TRUE
+030400             MOVE "ID ALREADY DELETED" TO WS-XC-REASON
+030500         END-IF
+030600     END-IF.
+030700     IF WS-ID-INVALID
+030800         MOVE PT-SEQ-NO TO WS-XC-SEQ-NO
+030900         MOVE PT-ID-X TO WS-XC-ID
+031000         MOVE WS-XC-LINE-DETAIL TO XC-LINE
+031100         WRITE XC-LINE
+031200     END-IF.
+031300 B100-EXIT.
+031400     EXIT.
+031500 4000-APPLY-ADD.
+031550     MOVE SPACES TO PM-RECORD.
+031600     MOVE PT-ID TO PM-ID.
+031700     MOVE PT-NAME TO PM-NAME.
+031800     SET PM-STATUS-ACTIVE TO TRUE.
+031900     MOVE WS-TODAY TO PM-LAST-UPDATED-DATE.
+032000     WRITE PM-RECORD
+032100         INVALID KEY
+032200             DISPLAY "PERSUPD: ID " PT-ID " ADD REJECTED, DUP KEY"
+032300             ADD 1 TO WS-REJECT-COUNT
+032400         NOT INVALID KEY
+032500             ADD 1 TO WS-ADD-COUNT
+032600             ADD PM-ID TO WS-ADD-ID-SUM
+032700             MOVE SPACES TO WS-AUD-OLD-NAME
+032800             MOVE PM-NAME TO WS-AUD-NEW-NAME
+032900             SET AU-TYPE-ADD TO TRUE
+033000             PERFORM G100-WRITE-AUDIT THRU G100-EXIT
+033100     END-WRITE.
+033200 4000-EXIT.
+033300     EXIT.
+033400 5000-APPLY-CHANGE.
+033500     MOVE PT-ID TO PM-ID.
+033600     READ PERSON-MASTER
+033700         INVALID KEY
+033800             DISPLAY "PERSUPD: ID " PT-ID " CHG REJECTED"
+033900             ADD 1 TO WS-REJECT-COUNT
+034000     END-READ.
+034100     IF WS-PM-STATUS = "00"
+034200         MOVE PM-NAME TO WS-AUD-OLD-NAME
+034300         MOVE PT-NAME TO PM-NAME
+034400         SET PM-STATUS-ACTIVE TO TRUE
+034500         MOVE WS-TODAY TO PM-LAST-UPDATED-DATE
+034600         REWRITE PM-RECORD
+034700             INVALID KEY
+034800                 DISPLAY "PERSUPD: ID " PT-ID " REWRITE FAILED"
+034900                 ADD 1 TO WS-REJECT-COUNT
+035000             NOT INVALID KEY
+035100                 ADD 1 TO WS-CHANGE-COUNT
+035200                 MOVE PM-NAME TO WS-AUD-NEW-NAME
+035300                 SET AU-TYPE-CHANGE TO TRUE
+035400                 PERFORM G100-WRITE-AUDIT THRU G100-EXIT
+035500         END-REWRITE
+035600     END-IF.
+035700 5000-EXIT.
+035800     EXIT.
+035900 6000-APPLY-DELETE.
+036000     MOVE PT-ID TO PM-ID.
+036100     READ PERSON-MASTER
+036200         INVALID KEY
+036300             DISPLAY "PERSUPD: ID " PT-ID " DEL REJECTED"
+036400             ADD 1 TO WS-REJECT-COUNT
+036500     END-READ.
+036600     IF WS-PM-STATUS = "00"
+036700         MOVE PM-NAME TO WS-AUD-OLD-NAME
+036800         SET PM-STATUS-DELETED TO TRUE
+036900         MOVE WS-TODAY TO PM-LAST-UPDATED-DATE
+037000         REWRITE PM-RECORD
+037100             INVALID KEY
+037200                 DISPLAY "PERSUPD: ID " PT-ID " DEL REWRT FAILED"
+037300                 ADD 1 TO WS-REJECT-COUNT
+037400             NOT INVALID KEY
+037500                 ADD 1 TO WS-DELETE-COUNT
+037600                 ADD PM-ID TO WS-DELETE-ID-SUM
+037700                 MOVE SPACES TO WS-AUD-NEW-NAME
+037800                 SET AU-TYPE-DELETE TO TRUE
+037900                 PERFORM G100-WRITE-AUDIT THRU G100-EXIT
+038000         END-REWRITE
+038100     END-IF.
+038200 6000-EXIT.
+038300     EXIT.
+038400******************************************************************
+038500* G100-WRITE-AUDIT LOGS ONE BEFORE/AFTER IMAGE TO THE AUDIT TRAIL.
+038600* CALLERS MOVE THE OLD AND NEW NAME INTO WS-AUD-OLD-NAME AND
+038700* WS-AUD-NEW-NAME AND SET THE APPROPRIATE AU-TYPE-XXX CONDITION
+038800* BEFORE PERFORMING THIS PARAGRAPH.
+038900******************************************************************
+039000 G100-WRITE-AUDIT.
+039100     MOVE PM-ID TO AU-ID.
+039200     MOVE WS-AUD-OLD-NAME TO AU-OLD-NAME.
+039300     MOVE WS-AUD-NEW-NAME TO AU-NEW-NAME.
+039400     MOVE WS-TODAY TO AU-RUN-DATE.
+039500     MOVE PT-SEQ-NO TO AU-SEQ-NO.
+039600     WRITE AU-RECORD.
+039700 G100-EXIT.
+039800     EXIT.
+039900 8000-WRITE-CONTROL-TOTALS.
+040000     MOVE "ADDS" TO CT-LABEL.
+040100     MOVE WS-ADD-COUNT TO CT-VALUE.
+040200     WRITE CT-LINE-DETAIL.
+040300     MOVE "CHANGES" TO CT-LABEL.
+040400     MOVE WS-CHANGE-COUNT TO CT-VALUE.
+040500     WRITE CT-LINE-DETAIL.
+040600     MOVE "DELETES" TO CT-LABEL.
+040700     MOVE WS-DELETE-COUNT TO CT-VALUE.
+040800     WRITE CT-LINE-DETAIL.
+040900     MOVE "REJECTS" TO CT-LABEL.
+041000     MOVE WS-REJECT-COUNT TO CT-VALUE.
+041100     WRITE CT-LINE-DETAIL.
+041200     MOVE "ADDIDSUM" TO CT-LABEL.
+041300     MOVE WS-ADD-ID-SUM TO CT-VALUE.
+041400     WRITE CT-LINE-DETAIL.
+041500     MOVE "DELIDSUM" TO CT-LABEL.
+041600     MOVE WS-DELETE-ID-SUM TO CT-VALUE.
+041700     WRITE CT-LINE-DETAIL.
+041800 8000-EXIT.
+041900     EXIT.
+042000 3000-TERMINATE.
+042100     PERFORM R300-CLEAR-CHECKPOINT THRU R300-EXIT.
+042200     CLOSE PERSON-TRANS.
+042300     CLOSE PERSON-MASTER.
+042400     CLOSE CONTROL-TOTALS.
+042500     CLOSE EXCEPTIONS-RPT.
+042600     CLOSE AUDIT-LOG.
+042700 3000-EXIT.
+042800     EXIT.
+042900 9999-EXIT.
+043000     STOP RUN.
